@@ -0,0 +1,22 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINRTQ                       *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . ADDITIONAL OUTPUT QUEUES A     *
+      *         .                      RECEPTION TYPE FANS ITS       *
+      *         .                      EDITS/CONFIRMATIONS OUT TO,   *
+      *         .                      BEYOND FDIN-TYPREC-OUTQ       *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - CLEF              *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINRTQ   LABEL RECORD STANDARD
+                     RECORD 32.
+       01  FRTQ-ENR.
+           05  FRTQ-CLEF.
+               10  FRTQ-CLEF-GEN     PIC X(18).
+               10  FRTQ-CLEF-TYP     PIC X(2).
+      *****  ORDER THIS DESTINATION IS ROUTED IN, WITHIN THE CLEF
+           05  FRTQ-SEQ              PIC 9(2).
+      *****  ADDITIONAL OUTPUT QUEUE NAME
+           05  FRTQ-OUTQ             PIC X(10).
+      *
