@@ -0,0 +1,77 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINFCXC                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . RETURNS THE EFFECTIVE FCX     *
+      *         .                      (GESTION DES NOUVEAUX         *
+      *         .                      FICHIERS COMMANDES) FOR A     *
+      *         .                      GIVEN RECEPTION TYPE/         *
+      *         .                      SUPPLIER/FAMILY, HONOURING    *
+      *         .                      ANY FDINFCXO PILOT OVERRIDE   *
+      * FILES USED.................: . FDINFCXO - INPUT              *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - FCX PILOT OVERRIDES.         *
+      *  09/08/26  JFC  RENAMED LINKAGE SECTION ITEMS FROM LK- TO      *
+      *                 FCXC- FOR CONSISTENCY WITH THE REST OF THE     *
+      *                 PROGRAM'S OWN DATA-NAME PREFIX.                *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINFCXC.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINFCXO ASSIGN TO FDINFCXO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FFCX-CLEF
+               FILE STATUS IS FS-FDINFCXO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINFCXO.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINFCXO                    PIC X(02) VALUE "00".
+      *
+       LINKAGE SECTION.
+       01  FCXC-CLEF.
+           05  FCXC-CLEF-GEN               PIC X(18).
+           05  FCXC-CLEF-TYP               PIC X(2).
+       01  FCXC-TYPE-CLE                   PIC X(01).
+       01  FCXC-CODE                       PIC X(06).
+       01  FCXC-FCX-BASE                   PIC X(01).
+       01  FCXC-FCX-EFFECTIF               PIC X(01).
+      *
+       PROCEDURE DIVISION USING FCXC-CLEF FCXC-TYPE-CLE FCXC-CODE
+                                 FCXC-FCX-BASE FCXC-FCX-EFFECTIF.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE FCXC-FCX-BASE TO FCXC-FCX-EFFECTIF
+           OPEN INPUT FDINFCXO
+           IF FS-FDINFCXO = "00"
+               MOVE FCXC-CLEF-GEN  TO FFCX-CLEF-GEN
+               MOVE FCXC-CLEF-TYP  TO FFCX-CLEF-TYP
+               MOVE FCXC-TYPE-CLE  TO FFCX-TYPE-CLE
+               MOVE FCXC-CODE      TO FFCX-CODE
+               READ FDINFCXO RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE FFCX-FCX TO FCXC-FCX-EFFECTIF
+               END-READ
+               CLOSE FDINFCXO
+           END-IF
+           GOBACK.
