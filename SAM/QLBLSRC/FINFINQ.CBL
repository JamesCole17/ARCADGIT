@@ -0,0 +1,306 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FINFINQ                       *
+      * TYPE OF PROGRAM............: . INTERACTIVE INQUIRY           *
+      * FUNCTION...................: . LETS AN OPERATOR SEARCH       *
+      *         .                      FINFODI BY APPLICATION CODE   *
+      *         .                      AND LIBELLE (PARTIAL MATCH ON *
+      *         .                      THE FIRST CHARACTERS TYPED)   *
+      *         .                      WITH A DATE-RANGE FILTER ON   *
+      *         .                      INF-MAJ-DATE, INSTEAD OF      *
+      *         .                      REQUIRING THE FULL COMPOSITE  *
+      *         .                      KEY UP FRONT                  *
+      * FILES USED.................: . FINFODI - INPUT               *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - FINFODI SEARCH/BROWSE.      *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FINFINQ.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       SPECIAL-NAMES.
+           CRT STATUS IS ODQ-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINFODI ASSIGN TO FINFODI
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INF-CLE
+               FILE STATUS IS FS-FINFODI.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDAPFIN.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FINFODI                     PIC X(02) VALUE "00".
+       77  ODQ-CRT-STATUS                 PIC 9(04).
+      *****  CRT STATUS VALUES FOR THE KEYS THIS SCREEN REACTS TO
+       77  ODQ-CLE-F3                     PIC 9(04) VALUE 1003.
+       77  ODQ-CLE-F8                     PIC 9(04) VALUE 1008.
+      *
+       77  ODQ-DONE-SW                    PIC X(01) VALUE "N".
+           88  ODQ-DONE                   VALUE "Y".
+       77  ODQ-MORE-SW                    PIC X(01) VALUE "N".
+       77  ODQ-PAGES-SW                   PIC X(01) VALUE "N".
+           88  ODQ-PAGES-TERMINEES        VALUE "Y".
+       77  ODQ-LIB-DONE-SW                PIC X(01) VALUE "N".
+           88  ODQ-LIB-DONE               VALUE "Y".
+       77  ODQ-SUB                        PIC 9(02) COMP.
+       77  ODQ-CNT-FOUND                  PIC 9(02) COMP.
+       77  ODQ-MAX-LIGNES                 PIC 9(02) COMP VALUE 10.
+      *
+      *****  SEARCH CRITERIA ENTERED BY THE OPERATOR
+       01  ODQ-CRIT-APPLICATION           PIC X(02).
+       01  ODQ-CRIT-LIBELLE               PIC X(06).
+       77  ODQ-CRIT-LIB-LEN               PIC 9(02) COMP.
+       01  ODQ-CRIT-DATE-DEB              PIC 9(08).
+       01  ODQ-CRIT-DATE-FIN              PIC 9(08).
+      *
+      *****  WORKING VIEW OF A RECORD'S INF-MAJ-DATE AS ONE NUMBER
+      *****  SO IT CAN BE COMPARED AGAINST THE DATE-RANGE CRITERIA
+       01  ODQ-MAJ-DATE-WRK.
+           05  ODQ-MAJ-WRK-SS             PIC XX.
+           05  ODQ-MAJ-WRK-AA             PIC XX.
+           05  ODQ-MAJ-WRK-MM             PIC XX.
+           05  ODQ-MAJ-WRK-JJ             PIC XX.
+       01  ODQ-MAJ-DATE-NUM REDEFINES ODQ-MAJ-DATE-WRK PIC 9(08).
+      *
+      *****  ONE PAGE OF MATCHING RECORDS, FOR THE RESULTS SCREEN
+       01  ODQ-RESULTATS.
+           05  ODQ-RES-LIGNE OCCURS 10 TIMES INDEXED BY ODQ-IX.
+               10  ODQ-RES-APPLICATION    PIC X(02).
+               10  ODQ-RES-LIB1           PIC X(06).
+               10  ODQ-RES-LIB2           PIC X(06).
+               10  ODQ-RES-NUMERO         PIC X(04).
+               10  ODQ-RES-SEQENR         PIC 9(04).
+               10  ODQ-RES-MAJ-DATE       PIC 9(08).
+               10  ODQ-RES-MSG            PIC X(07).
+      *****  ONE FORMATTED DISPLAY LINE PER ROW - KEEPS THE RESULTS
+      *****  SCREEN DOWN TO ONE FIELD PER ROW INSTEAD OF FOUR
+               10  ODQ-RES-AFFICHAGE      PIC X(30).
+      *
+       SCREEN SECTION.
+       01  ODQ-SCR-CRITERES.
+           05  LINE 1  COLUMN 1   VALUE "FINFINQ - FINFODI INQUIRY".
+           05  LINE 3  COLUMN 1   VALUE "APPLICATION CODE . . .".
+           05  LINE 3  COLUMN 25  PIC X(02) USING ODQ-CRIT-APPLICATION.
+           05  LINE 4  COLUMN 1   VALUE "LIBELLE (PARTIAL). . .".
+           05  LINE 4  COLUMN 25  PIC X(06) USING ODQ-CRIT-LIBELLE.
+           05  LINE 5  COLUMN 1   VALUE "DATE FROM (CCYYMMDD) .".
+           05  LINE 5  COLUMN 25  PIC 9(08) USING ODQ-CRIT-DATE-DEB.
+           05  LINE 6  COLUMN 1   VALUE "DATE TO   (CCYYMMDD) .".
+           05  LINE 6  COLUMN 25  PIC 9(08) USING ODQ-CRIT-DATE-FIN.
+           05  LINE 8  COLUMN 1   VALUE "F3=EXIT        ENTER=SEARCH".
+      *
+       01  ODQ-SCR-RESULTATS.
+           05  LINE 1  COLUMN 1   VALUE "FINFINQ - SEARCH RESULTS".
+           05  LINE 3  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(1).
+           05  LINE 4  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(2).
+           05  LINE 5  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(3).
+           05  LINE 6  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(4).
+           05  LINE 7  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(5).
+           05  LINE 8  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(6).
+           05  LINE 9  COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(7).
+           05  LINE 10 COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(8).
+           05  LINE 11 COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(9).
+           05  LINE 12 COLUMN 1   PIC X(30) FROM ODQ-RES-AFFICHAGE(10).
+           05  LINE 14 COLUMN 1   VALUE
+               "F3=RETURN      F8=NEXT PAGE   ENTER=RETURN".
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CRITERIA-LOOP THRU 2000-EXIT
+               UNTIL ODQ-DONE
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FINFODI.
+           IF FS-FINFODI NOT = "00"
+               DISPLAY "FINFINQ - OPEN FINFODI FAILED - STATUS "
+                       FS-FINFODI
+               MOVE "Y" TO ODQ-DONE-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-CRITERIA-LOOP                                         *
+      *----------------------------------------------------------------*
+       2000-CRITERIA-LOOP.
+           MOVE SPACES TO ODQ-CRIT-APPLICATION
+           MOVE SPACES TO ODQ-CRIT-LIBELLE
+           MOVE ZERO   TO ODQ-CRIT-DATE-DEB
+           MOVE 99999999 TO ODQ-CRIT-DATE-FIN
+           DISPLAY ODQ-SCR-CRITERES
+           ACCEPT ODQ-SCR-CRITERES
+           IF ODQ-CRT-STATUS = ODQ-CLE-F3
+               MOVE "Y" TO ODQ-DONE-SW
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2150-CALCULER-LONGUEUR-LIB THRU 2150-EXIT
+           PERFORM 2200-RECHERCHER-PREMIERE THRU 2200-EXIT
+           MOVE "N" TO ODQ-PAGES-SW
+           PERFORM 2300-AFFICHER-PAGE THRU 2300-EXIT
+               UNTIL ODQ-PAGES-TERMINEES.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2150-CALCULER-LONGUEUR-LIB - LENGTH OF THE LIBELLE TYPED,   *
+      *    TRAILING SPACES TRIMMED, SO THE COMPARE BELOW IS A PREFIX   *
+      *    (PARTIAL) MATCH INSTEAD OF AN EXACT 6-CHARACTER MATCH       *
+      *----------------------------------------------------------------*
+       2150-CALCULER-LONGUEUR-LIB.
+           MOVE ZERO TO ODQ-CRIT-LIB-LEN
+           MOVE "N"  TO ODQ-LIB-DONE-SW
+           PERFORM 2155-TESTER-CARACTERE THRU 2155-EXIT
+               VARYING ODQ-SUB FROM 6 BY -1
+               UNTIL ODQ-SUB < 1 OR ODQ-LIB-DONE.
+       2150-EXIT.
+           EXIT.
+      *
+       2155-TESTER-CARACTERE.
+           IF ODQ-CRIT-LIBELLE(ODQ-SUB:1) NOT = SPACE
+               MOVE ODQ-SUB TO ODQ-CRIT-LIB-LEN
+               MOVE "Y" TO ODQ-LIB-DONE-SW
+           END-IF.
+       2155-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2200-RECHERCHER-PREMIERE - POSITION THE FILE AT THE FIRST   *
+      *    KEY THAT COULD MATCH THE APPLICATION/LIBELLE CRITERIA       *
+      *----------------------------------------------------------------*
+       2200-RECHERCHER-PREMIERE.
+           MOVE LOW-VALUES TO INF-CLE
+           MOVE ODQ-CRIT-APPLICATION TO INF-CLE-APPLICATION
+           IF ODQ-CRIT-LIB-LEN > 0
+               MOVE ODQ-CRIT-LIBELLE(1:ODQ-CRIT-LIB-LEN)
+                   TO INF-CLE-LIB1(1:ODQ-CRIT-LIB-LEN)
+           END-IF
+           START FINFODI KEY IS NOT LESS THAN INF-CLE
+               INVALID KEY
+                   MOVE "N" TO ODQ-MORE-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO ODQ-MORE-SW
+           END-START.
+       2200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2300-AFFICHER-PAGE - COLLECT AND SHOW ONE PAGE OF MATCHES   *
+      *----------------------------------------------------------------*
+       2300-AFFICHER-PAGE.
+           PERFORM 2310-COLLECTER-PAGE THRU 2310-EXIT
+           IF ODQ-CNT-FOUND = 0
+               DISPLAY "FINFINQ - NO MATCHING RECORDS"
+               MOVE "Y" TO ODQ-PAGES-SW
+           ELSE
+               DISPLAY ODQ-SCR-RESULTATS
+               ACCEPT ODQ-SCR-RESULTATS
+               IF ODQ-CRT-STATUS = ODQ-CLE-F8 AND ODQ-MORE-SW = "Y"
+                   CONTINUE
+               ELSE
+                   MOVE "Y" TO ODQ-PAGES-SW
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2310-COLLECTER-PAGE                                        *
+      *----------------------------------------------------------------*
+       2310-COLLECTER-PAGE.
+           MOVE SPACES TO ODQ-RESULTATS
+           MOVE ZERO TO ODQ-CNT-FOUND
+           PERFORM 2320-LIRE-SUIVANT THRU 2320-EXIT
+               UNTIL ODQ-MORE-SW = "N"
+                  OR ODQ-CNT-FOUND >= ODQ-MAX-LIGNES.
+       2310-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2320-LIRE-SUIVANT - NEXT CANDIDATE RECORD, FILTERED BY      *
+      *    APPLICATION (EXACT IF ENTERED), LIBELLE (PREFIX MATCH IF    *
+      *    ENTERED) AND THE INF-MAJ-DATE RANGE                        *
+      *----------------------------------------------------------------*
+       2320-LIRE-SUIVANT.
+           READ FINFODI NEXT RECORD
+               AT END
+                   MOVE "N" TO ODQ-MORE-SW
+                   GO TO 2320-EXIT
+           END-READ
+           IF ODQ-CRIT-APPLICATION NOT = SPACES
+               AND INF-CLE-APPLICATION NOT = ODQ-CRIT-APPLICATION
+               MOVE "N" TO ODQ-MORE-SW
+               GO TO 2320-EXIT
+           END-IF
+           IF ODQ-CRIT-LIB-LEN > 0
+               AND INF-CLE-LIB1(1:ODQ-CRIT-LIB-LEN)
+                   NOT = ODQ-CRIT-LIBELLE(1:ODQ-CRIT-LIB-LEN)
+               GO TO 2320-EXIT
+           END-IF
+           MOVE INF-MAJ-DATE TO ODQ-MAJ-DATE-WRK
+           IF ODQ-MAJ-DATE-NUM < ODQ-CRIT-DATE-DEB
+               OR ODQ-MAJ-DATE-NUM > ODQ-CRIT-DATE-FIN
+               GO TO 2320-EXIT
+           END-IF
+           ADD 1 TO ODQ-CNT-FOUND
+           SET ODQ-IX TO ODQ-CNT-FOUND
+           MOVE INF-CLE-APPLICATION TO ODQ-RES-APPLICATION(ODQ-IX)
+           MOVE INF-CLE-LIB1        TO ODQ-RES-LIB1(ODQ-IX)
+           MOVE INF-CLE-LIB2        TO ODQ-RES-LIB2(ODQ-IX)
+           MOVE INF-CLE-NUMERO      TO ODQ-RES-NUMERO(ODQ-IX)
+           MOVE INF-CLE-SEQENR9     TO ODQ-RES-SEQENR(ODQ-IX)
+           MOVE ODQ-MAJ-DATE-NUM    TO ODQ-RES-MAJ-DATE(ODQ-IX)
+           MOVE INF-MSG             TO ODQ-RES-MSG(ODQ-IX)
+           PERFORM 2330-FORMATER-AFFICHAGE THRU 2330-EXIT.
+       2320-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2330-FORMATER-AFFICHAGE - ONE DISPLAY LINE FOR THE ROW      *
+      *    JUST COLLECTED, FOR THE RESULTS SCREEN                     *
+      *----------------------------------------------------------------*
+       2330-FORMATER-AFFICHAGE.
+           MOVE SPACES TO ODQ-RES-AFFICHAGE(ODQ-IX)
+           MOVE ODQ-RES-APPLICATION(ODQ-IX)
+               TO ODQ-RES-AFFICHAGE(ODQ-IX)(1:2)
+           MOVE ODQ-RES-LIB1(ODQ-IX)
+               TO ODQ-RES-AFFICHAGE(ODQ-IX)(4:6)
+           MOVE ODQ-RES-LIB2(ODQ-IX)
+               TO ODQ-RES-AFFICHAGE(ODQ-IX)(11:6)
+           MOVE ODQ-RES-MAJ-DATE(ODQ-IX)
+               TO ODQ-RES-AFFICHAGE(ODQ-IX)(18:8).
+       2330-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE FINFODI.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
