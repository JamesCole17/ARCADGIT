@@ -0,0 +1,134 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINCNFJ                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . LOGS A RECEPTION CONFIRMATION *
+      *         .                      TO FDINRCNF (OPERATOR,        *
+      *         .                      TERMINAL, TIMESTAMP, RECEPTION*
+      *         .                      NUMBER) WHEN THE RECEPTION     *
+      *         .                      TYPE HAS FDIN-TYPREC-CONFIRME *
+      *         .                      SET ON, SO "WHO SIGNED OFF ON *
+      *         .                      THIS DELIVERY" CAN BE ANSWERED*
+      *         .                      LATER INSTEAD OF JUST TRUSTING*
+      *         .                      THE O/N FLAG                  *
+      * FILES USED.................: . FDINTYPREC - INPUT            *
+      *         .                      FDINRCNF   - OUTPUT (EXTEND)  *
+      * CALLING SEQUENCE...........: . CALL "FDINCNFJ" USING         *
+      *         .                      CNFJ-CLEF, CNFJ-NORECEPT,      *
+      *         .                      CNFJ-OPERATEUR, CNFJ-TERMINAL, *
+      *         .                      CNFJ-ENREGISTRE                *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - CONFIRMATION AUDIT TRAIL.   *
+      *  09/08/26  JFC  RENAMED LINKAGE SECTION ITEMS FROM LK- TO      *
+      *                 CNFJ- FOR CONSISTENCY WITH THE REST OF THE     *
+      *                 PROGRAM'S OWN DATA-NAME PREFIX.                *
+      *  09/08/26  JFC  CNFJ-HEURE9 WIDENED TO PIC 9(08) - ACCEPT FROM *
+      *                 TIME ALWAYS RETURNS THE FULL HHMMSSCC VALUE;   *
+      *                 ONLY THE LEADING HHMMSS IS KEPT FOR THE LOG.   *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINCNFJ.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINTYPREC ASSIGN TO FDINTYPREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FDIN-TYPREC-CLEF
+               FILE STATUS IS FS-FDINTYPREC.
+           SELECT FDINRCNF ASSIGN TO FDINRCNF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-FDINRCNF.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDINTYPREC   LABEL RECORD STANDARD.
+       COPY FDINTYPREC.
+       COPY FDINRCNF.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINTYPREC                  PIC X(02) VALUE "00".
+       77  FS-FDINRCNF                    PIC X(02) VALUE "00".
+       77  CNFJ-FIRST-SW                  PIC X(01) VALUE "Y".
+           88  CNFJ-FIRST-CALL            VALUE "Y".
+       77  CNFJ-DATE9                     PIC 9(08).
+       77  CNFJ-HEURE9                    PIC 9(08).
+      *
+       LINKAGE SECTION.
+       01  CNFJ-CLEF.
+           05  CNFJ-CLEF-GEN              PIC X(18).
+           05  CNFJ-CLEF-TYP              PIC X(02).
+       01  CNFJ-NORECEPT                  PIC 9(07).
+       01  CNFJ-OPERATEUR                 PIC X(10).
+       01  CNFJ-TERMINAL                  PIC X(10).
+      *****  RETURNED : "Y" IF THE CONFIRMATION WAS LOGGED , "N" IF THE
+      *****             RECEPTION TYPE DOES NOT REQUIRE CONFIRMATION
+       01  CNFJ-ENREGISTRE                PIC X(01).
+      *
+       PROCEDURE DIVISION USING CNFJ-CLEF, CNFJ-NORECEPT,
+               CNFJ-OPERATEUR, CNFJ-TERMINAL, CNFJ-ENREGISTRE.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF CNFJ-FIRST-CALL
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               MOVE "N" TO CNFJ-FIRST-SW
+           END-IF
+           MOVE "N" TO CNFJ-ENREGISTRE
+           MOVE CNFJ-CLEF-GEN TO FDIN-TYPREC-CLEF-GEN
+           MOVE CNFJ-CLEF-TYP TO FDIN-TYPREC-CLEF-TYP
+           READ FDINTYPREC RECORD
+               INVALID KEY
+                   GO TO 9999-EXIT
+           END-READ
+           IF FDIN-TYPREC-CONFIRME = "O"
+               PERFORM 2900-ECRIRE-JOURNAL THRU 2900-EXIT
+               MOVE "Y" TO CNFJ-ENREGISTRE
+           END-IF
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FDINTYPREC.
+           OPEN EXTEND FDINRCNF.
+           IF FS-FDINRCNF NOT = "00"
+               CLOSE FDINRCNF
+               OPEN OUTPUT FDINRCNF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2900-ECRIRE-JOURNAL                                        *
+      *----------------------------------------------------------------*
+       2900-ECRIRE-JOURNAL.
+           MOVE CNFJ-CLEF-GEN    TO FCNF-CLEF-GEN
+           MOVE CNFJ-CLEF-TYP    TO FCNF-CLEF-TYP
+           MOVE CNFJ-NORECEPT    TO FCNF-NORECEPT
+           MOVE CNFJ-OPERATEUR   TO FCNF-OPERATEUR
+           MOVE CNFJ-TERMINAL    TO FCNF-TERMINAL
+           ACCEPT CNFJ-DATE9  FROM DATE YYYYMMDD
+           ACCEPT CNFJ-HEURE9 FROM TIME
+           MOVE CNFJ-DATE9       TO FCNF-DATE-CONFIRM
+           MOVE CNFJ-HEURE9 (1:6) TO FCNF-HEURE-CONFIRM
+           WRITE FCNF-ENR.
+       2900-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           GOBACK.
