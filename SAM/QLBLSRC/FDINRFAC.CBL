@@ -0,0 +1,32 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINRFAC                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . LOG OF INVOICES REJECTED BY   *
+      *         .                      THE FDIN-TYPREC-FACT-INF/     *
+      *         .                      FACT-SUP COF DATE WINDOW      *
+      *         .                      CHECK, WITH THE WINDOW THAT   *
+      *         .                      WAS IN EFFECT AT REJECT TIME  *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - CLEF, FACT-INF,  *
+      *         .                      FACT-SUP                       *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINRFAC  LABEL RECORD STANDARD
+                     RECORD 57.
+       01  FRFL-ENR.
+           05  FRFL-CLEF.
+               10  FRFL-CLEF-GEN     PIC X(18).
+               10  FRFL-CLEF-TYP     PIC X(2).
+           05  FRFL-NORECEPT         PIC 9(7).
+      *****  THE INVOICE DATE THAT WAS REJECTED  (FORMAT CCYYMMDD)
+           05  FRFL-DATE-FACTURE     PIC 9(8).
+      *****  THE RECEPTION DATE USED AS THE WINDOW'S ANCHOR
+           05  FRFL-DATE-RECEPT      PIC 9(8).
+      *****  THE ACCEPTABLE WINDOW (IN DAYS, BEFORE/AFTER THE
+      *****  RECEPTION DATE) CONFIGURED ON FDIN-TYPREC AT THE
+      *****  TIME OF THE REJECTION
+           05  FRFL-BORNE-INF        PIC 9(3).
+           05  FRFL-BORNE-SUP        PIC 9(3).
+      *****  DATE THE REJECTION WAS LOGGED  (FORMAT CCYYMMDD)
+           05  FRFL-DATE-REJET       PIC 9(8).
+      *
