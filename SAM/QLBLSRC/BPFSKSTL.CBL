@@ -0,0 +1,144 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . APPLICATIONS WITH THE PF BPFSK*
+      * PROGRAM NAME...............: . BPFSKSTL                      *
+      * TYPE OF PROGRAM............: . BATCH STALE-RECORD SWEEP      *
+      * FUNCTION...................: . SCANS BPFSK AND LISTS EVERY   *
+      *         .                      RECORD WHOSE MODIFICATION     *
+      *         .                      DATE (WK-SKXXM-SSAAMMJJ) IS    *
+      *         .                      OLDER THAN A CONFIGURABLE     *
+      *         .                      NUMBER OF YEARS, FOR REVIEW    *
+      *         .                      BEFORE ARCHIVAL                *
+      * FILES USED.................: . BPFSK      - INPUT            *
+      *         .                      RPTSTL     - OUTPUT (PRINTER) *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - STALE BPFSK RECORD SWEEP.   *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BPFSKSTL.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BPFSK ASSIGN TO BPFSK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-BPFSK.
+           SELECT RPTSTL ASSIGN TO PRINTER
+               FILE STATUS IS FS-RPTSTL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY BPFSK.
+      *
+       FD  RPTSTL   LABEL RECORD STANDARD
+                    RECORD 132.
+       01  RPTSTL-LIGNE                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY WKAFSK.
+       77  FS-BPFSK                      PIC X(02) VALUE "00".
+       77  FS-RPTSTL                     PIC X(02) VALUE "00".
+       77  STL-EOF-SW                    PIC X(01) VALUE "N".
+           88  STL-EOF                   VALUE "Y".
+       77  STL-TODAY                     PIC 9(08).
+      *****  A RECORD IS STALE WHEN ITS MODIFICATION DATE IS OLDER
+      *****  THAN THIS MANY YEARS - ADJUST FOR THE RUN AS NEEDED
+       77  STL-ANNEES-LIMITE             PIC 9(02) VALUE 10.
+       01  STL-DATE-LIMITE-CCAAMMJJ.
+           05  STL-DL-CCAA                PIC 9(04).
+           05  STL-DL-MM                  PIC 9(02).
+           05  STL-DL-JJ                  PIC 9(02).
+       01  STL-DATE-LIMITE REDEFINES STL-DATE-LIMITE-CCAAMMJJ
+                                     PIC 9(08).
+       77  STL-CNT-READ                  PIC 9(07) COMP-3 VALUE ZERO.
+       77  STL-CNT-STALE                 PIC 9(07) COMP-3 VALUE ZERO.
+      *
+       01  STL-LIGNE-DETAIL.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  STL-D-CLEF                PIC X(09).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  STL-D-DATE-MAJ            PIC 9(08).
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SCAN-LOOP THRU 2000-EXIT
+               UNTIL STL-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT STL-TODAY FROM DATE YYYYMMDD
+           MOVE STL-TODAY TO STL-DATE-LIMITE
+           SUBTRACT STL-ANNEES-LIMITE FROM STL-DL-CCAA
+           OPEN INPUT BPFSK.
+           IF FS-BPFSK NOT = "00"
+               DISPLAY "BPFSKSTL - OPEN BPFSK FAILED - STATUS "
+                       FS-BPFSK
+               MOVE "Y" TO STL-EOF-SW
+           END-IF
+           OPEN OUTPUT RPTSTL.
+           MOVE SPACES TO RPTSTL-LIGNE
+           MOVE "BPFSKSTL - BPFSK STALE-RECORD SWEEP" TO RPTSTL-LIGNE
+           WRITE RPTSTL-LIGNE.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-SCAN-LOOP                                              *
+      *----------------------------------------------------------------*
+       2000-SCAN-LOOP.
+           READ BPFSK NEXT RECORD
+               AT END
+                   MOVE "Y" TO STL-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO STL-CNT-READ
+           MOVE BPFSK-SKXXM-CCAAMMJJ TO WK-SKXXM-SSAAMMJJ
+           IF WK-SKXXM-SSAAMMJJ < STL-DATE-LIMITE
+               PERFORM 2900-WRITE-DETAIL THRU 2900-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2900-WRITE-DETAIL                                          *
+      *----------------------------------------------------------------*
+       2900-WRITE-DETAIL.
+           MOVE SPACES TO STL-LIGNE-DETAIL
+           MOVE BPFSK-CLEF           TO STL-D-CLEF
+           MOVE WK-SKXXM-SSAAMMJJ    TO STL-D-DATE-MAJ
+           WRITE RPTSTL-LIGNE FROM STL-LIGNE-DETAIL
+           ADD 1 TO STL-CNT-STALE.
+       2900-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE BPFSK.
+           CLOSE RPTSTL.
+           DISPLAY "BPFSKSTL - RECORDS READ.........: " STL-CNT-READ.
+           DISPLAY "BPFSKSTL - STALE RECORDS LISTED..: " STL-CNT-STALE.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
