@@ -0,0 +1,242 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINAGE                       *
+      * TYPE OF PROGRAM............: . BATCH AGING REPORT            *
+      * FUNCTION...................: . LISTS OPEN RECEPTIONS WHOSE   *
+      *         .                      BON OR FACTURE MATCHING       *
+      *         .                      DEADLINE (NBMMB/NBMMF MONTHS  *
+      *         .                      FROM FDIN-TYPREC) IS CLOSE    *
+      *         .                      SO PURCHASING CAN CHASE THE   *
+      *         .                      PAPERWORK BEFORE IT LAPSES    *
+      * FILES USED.................: . FDINRECP   - INPUT            *
+      *         .                      FDINTYPREC - INPUT            *
+      *         .                      RPTAGE     - OUTPUT (PRINTER) *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - BON/FACTURE AGING REPORT.   *
+      *  09/08/26  JFC  FIXED 2900-WRITE-DETAIL CLOBBERING AGE-D-OBJET*
+      *                 VIA MOVE SPACES TO AGE-LIGNE-DETAIL.          *
+      *  09/08/26  JFC  GUARDED THE NBMMB/NBMMF MOVES WITH IS NUMERIC *
+      *                 AND REPLACED THE INLINE PERFORM UNTIL IN      *
+      *                 2200-ADD-MONTHS WITH A SEPARATE PARAGRAPH.    *
+      *  09/08/26  JFC  2200-ADD-MONTHS NOW SUMS INTO A 4-DIGIT WORK  *
+      *                 FIELD INSTEAD OF ADDING DIRECTLY INTO THE     *
+      *                 2-DIGIT AGE-DL-MM, WHICH COULD OVERFLOW AND   *
+      *                 SILENTLY TRUNCATE WHEN NBMMB/NBMMF WAS HIGH.  *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINAGE.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINRECP ASSIGN TO FDINRECP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-FDINRECP.
+           SELECT FDINTYPREC ASSIGN TO FDINTYPREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FDIN-TYPREC-CLEF
+               FILE STATUS IS FS-FDINTYPREC.
+           SELECT RPTAGE ASSIGN TO PRINTER
+               FILE STATUS IS FS-RPTAGE.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINRECP.
+       FD  FDINTYPREC   LABEL RECORD STANDARD.
+       COPY FDINTYPREC.
+      *
+       FD  RPTAGE    LABEL RECORD STANDARD
+                    RECORD 132.
+       01  RPTAGE-LIGNE                   PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINRECP                    PIC X(02) VALUE "00".
+       77  FS-FDINTYPREC                  PIC X(02) VALUE "00".
+       77  FS-RPTAGE                      PIC X(02) VALUE "00".
+       77  AGE-EOF-SW                     PIC X(01) VALUE "N".
+           88  AGE-EOF                    VALUE "Y".
+       77  AGE-TODAY                      PIC 9(08).
+      *****  WARN WHEN THE DEADLINE IS WITHIN THIS MANY DAYS
+       77  AGE-WARN-DAYS                  PIC 9(03) VALUE 015.
+       77  AGE-CNT-READ                   PIC 9(07) COMP-3 VALUE ZERO.
+       77  AGE-CNT-LISTED                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  AGE-SAVE-OBJET                 PIC X(07).
+      *
+       01  AGE-DEADLINE-CCAAMM.
+           05  AGE-DL-CCAA                PIC 9(04).
+           05  AGE-DL-MM                  PIC 9(02).
+           05  AGE-DL-JJ                  PIC 9(02).
+       01  AGE-DEADLINE-DATE REDEFINES AGE-DEADLINE-CCAAMM PIC 9(08).
+       77  AGE-NBMOIS                     PIC 9(03).
+       77  AGE-TOTAL-MM                   PIC 9(04).
+       77  AGE-JOURS-RESTANTS             PIC S9(07).
+       01  AGE-TODAY-CCAAMM.
+           05  AGE-TD-CCAA                PIC 9(04).
+           05  AGE-TD-MM                  PIC 9(02).
+           05  AGE-TD-JJ                  PIC 9(02).
+      *
+       01  AGE-LIGNE-DETAIL.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-NORECEPT             PIC 9(07).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-TYPREC               PIC X(02).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-LIBELLE              PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-ECHEANCE             PIC 9(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-JOURS                PIC ---9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  AGE-D-OBJET                PIC X(07).
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SCAN-LOOP THRU 2000-EXIT
+               UNTIL AGE-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT AGE-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT FDINRECP.
+           IF FS-FDINRECP NOT = "00"
+               DISPLAY "FDINAGE - OPEN FDINRECP FAILED - STATUS "
+                       FS-FDINRECP
+               MOVE "Y" TO AGE-EOF-SW
+           END-IF
+           OPEN INPUT FDINTYPREC.
+           OPEN OUTPUT RPTAGE.
+           MOVE SPACES TO RPTAGE-LIGNE
+           MOVE "FDINAGE - BON/FACTURE MATCHING DEADLINE AGING REPORT"
+                TO RPTAGE-LIGNE
+           WRITE RPTAGE-LIGNE.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-SCAN-LOOP                                              *
+      *----------------------------------------------------------------*
+       2000-SCAN-LOOP.
+           READ FDINRECP NEXT RECORD
+               AT END
+                   MOVE "Y" TO AGE-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO AGE-CNT-READ
+           IF FREC-OUVERTE
+               MOVE FREC-CLEF-GEN TO FDIN-TYPREC-CLEF-GEN
+               MOVE FREC-CLEF-TYP TO FDIN-TYPREC-CLEF-TYP
+               READ FDINTYPREC RECORD
+                   INVALID KEY
+                       GO TO 2000-EXIT
+               END-READ
+               IF FREC-BON-RAPPROCHE NOT = "O"
+                   IF FDIN-TYPREC-NBMMB IS NUMERIC
+                       MOVE FDIN-TYPREC-NBMMB TO AGE-NBMOIS
+                   ELSE
+                       MOVE ZERO TO AGE-NBMOIS
+                   END-IF
+                   MOVE "BON    " TO AGE-D-OBJET
+                   PERFORM 2100-CHECK-DEADLINE THRU 2100-EXIT
+               END-IF
+               IF FREC-FACT-RAPPROCHEE NOT = "O"
+                   IF FDIN-TYPREC-NBMMF IS NUMERIC
+                       MOVE FDIN-TYPREC-NBMMF TO AGE-NBMOIS
+                   ELSE
+                       MOVE ZERO TO AGE-NBMOIS
+                   END-IF
+                   MOVE "FACTURE" TO AGE-D-OBJET
+                   PERFORM 2100-CHECK-DEADLINE THRU 2100-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2100-CHECK-DEADLINE                                        *
+      *----------------------------------------------------------------*
+      *****  CRUDE 360-DAY CALENDAR (30 DAYS/MONTH) - GOOD ENOUGH TO
+      *****  TELL PURCHASING "THE DEADLINE IS CLOSE", NOT TO THE DAY
+       2100-CHECK-DEADLINE.
+           PERFORM 2200-ADD-MONTHS THRU 2200-EXIT
+           MOVE AGE-TODAY TO AGE-TODAY-CCAAMM
+           COMPUTE AGE-JOURS-RESTANTS =
+                   (AGE-DL-CCAA * 360 + AGE-DL-MM * 30 + AGE-DL-JJ)
+                 - (AGE-TD-CCAA * 360 + AGE-TD-MM * 30 + AGE-TD-JJ)
+           IF AGE-JOURS-RESTANTS <= AGE-WARN-DAYS
+               PERFORM 2900-WRITE-DETAIL THRU 2900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2200-ADD-MONTHS - DEADLINE = DATE RECEPTION + AGE-NBMOIS    *
+      *----------------------------------------------------------------*
+       2200-ADD-MONTHS.
+           MOVE FREC-DATE-RECEPT TO AGE-DEADLINE-DATE
+           COMPUTE AGE-TOTAL-MM = AGE-DL-MM + AGE-NBMOIS
+           PERFORM 2210-NORMALISER-MOIS THRU 2210-EXIT
+               UNTIL AGE-TOTAL-MM <= 12
+           MOVE AGE-TOTAL-MM TO AGE-DL-MM.
+       2200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2210-NORMALISER-MOIS - CARRY EXCESS MONTHS INTO THE YEAR    *
+      *----------------------------------------------------------------*
+       2210-NORMALISER-MOIS.
+           SUBTRACT 12 FROM AGE-TOTAL-MM
+           ADD 1 TO AGE-DL-CCAA.
+       2210-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2900-WRITE-DETAIL                                           *
+      *----------------------------------------------------------------*
+       2900-WRITE-DETAIL.
+           MOVE AGE-D-OBJET           TO AGE-SAVE-OBJET
+           MOVE SPACES TO AGE-LIGNE-DETAIL
+           MOVE FREC-NORECEPT         TO AGE-D-NORECEPT
+           MOVE FDIN-TYPREC-CLEF-TYP  TO AGE-D-TYPREC
+           MOVE FDIN-TYPREC-LIB       TO AGE-D-LIBELLE
+           MOVE AGE-DEADLINE-DATE     TO AGE-D-ECHEANCE
+           MOVE AGE-JOURS-RESTANTS    TO AGE-D-JOURS
+           MOVE AGE-SAVE-OBJET        TO AGE-D-OBJET
+           WRITE RPTAGE-LIGNE FROM AGE-LIGNE-DETAIL
+           ADD 1 TO AGE-CNT-LISTED.
+       2900-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE FDINRECP.
+           CLOSE FDINTYPREC.
+           CLOSE RPTAGE.
+           DISPLAY "FDINAGE - RECEPTIONS READ......: " AGE-CNT-READ.
+           DISPLAY "FDINAGE - DEADLINES LISTED......: " AGE-CNT-LISTED.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
