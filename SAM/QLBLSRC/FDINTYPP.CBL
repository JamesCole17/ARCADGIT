@@ -0,0 +1,44 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTYPP                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . EFFECTIVE-DATED CHANGES        *
+      *         .                      WAITING TO BE APPLIED TO      *
+      *         .                      FDIN-TYPREC ON THEIR          *
+      *         .                      FDTP-DATE-EFFET                *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - APPLIED TO       *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINTYPP  LABEL RECORD STANDARD
+                     RECORD 84.
+       01  FDTP-ENR.
+           05  FDTP-CLEF.
+               10  FDTP-CLEF-GEN     PIC X(18).
+               10  FDTP-CLEF-TYP     PIC X(2).
+      *****  DATE THE CHANGE BECOMES EFFECTIVE  (FORMAT CCYYMMDD)
+           05  FDTP-DATE-EFFET       PIC 9(8).
+      *****  P=PENDING  A=APPLIED  X=CANCELLED
+           05  FDTP-STATUT           PIC X(1).
+               88  FDTP-PENDING            VALUE "P".
+               88  FDTP-APPLIED            VALUE "A".
+               88  FDTP-CANCELLED          VALUE "X".
+      *****  DATE/OPERATOR THAT KEYED THE CHANGE IN
+           05  FDTP-DATE-SAISIE      PIC 9(8).
+           05  FDTP-OPERATEUR        PIC X(10).
+      *****  THE PARAMETERS TO BE APPLIED TO FDIN-TYPREC ON
+      *****  FDTP-DATE-EFFET - SAME MEANING AS THEIR FDIN-TYPREC-XXX
+      *****  COUNTERPART
+           05  FDTP-PARMS.
+               10  FDTP-TVAVG             PIC X(2).
+               10  FDTP-PA-SUR-PR         PIC 9(3)V9(2).
+               10  FDTP-PR-SUR-PA         PIC 9(3)V9(2).
+               10  FDTP-NBMMB             PIC X(2).
+               10  FDTP-NBMMF             PIC X(2).
+               10  FDTP-ECAFT             PIC X(2).
+               10  FDTP-ARPRT             PIC X(2).
+               10  FDTP-MOINS             PIC X(2).
+               10  FDTP-PLUS              PIC X(2).
+               10  FDTP-MNORD             PIC X(5).
+               10  FDTP-MLIG              PIC X(3).
+               10  FDTP-NORD              PIC X(5).
+      *
