@@ -0,0 +1,30 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINRAYO                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . PRODUCT/FAMILY EXCEPTIONS TO  *
+      *         .                      FDIN-TYPREC-RAY-UNIQUE AND    *
+      *         .                      FDIN-TYPREC-RAY-EMBAL, SO A   *
+      *         .                      FEW CODES CAN BYPASS THE      *
+      *         .                      RAYON CONTROL WHILE IT STAYS  *
+      *         .                      ENFORCED FOR EVERYTHING ELSE  *
+      *         .                      IN THE RECEPTION TYPE         *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - CLEF              *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINRAYO  LABEL RECORD STANDARD
+                     RECORD 59.
+       01  FFRAY-ENR.
+           05  FFRAY-CLEF.
+               10  FFRAY-CLEF-GEN    PIC X(18).
+               10  FFRAY-CLEF-TYP    PIC X(2).
+      *****  P=PRODUIT  M=FAMILLE
+               10  FFRAY-TYPE-CLE    PIC X(1).
+      *****  CODE PRODUIT OU FAMILLE VISE PAR L'EXCEPTION
+               10  FFRAY-CODE        PIC X(6).
+      *****  O = DISPENSE DU CONTROLE RAYON UNIQUE POUR CE CODE
+           05  FFRAY-EXCL-UNIQUE     PIC X(1).
+      *****  O = DISPENSE DU CONTROLE RAYON EMBALLAGE POUR CE CODE
+           05  FFRAY-EXCL-EMBAL      PIC X(1).
+           05  FFRAY-COMMENTAIRE     PIC X(30).
+      *
