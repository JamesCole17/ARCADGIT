@@ -0,0 +1,158 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINACTV                      *
+      * TYPE OF PROGRAM............: . DAILY BATCH MAINTENANCE       *
+      * FUNCTION...................: . APPLIES EVERY FDINTYPP CHANGE *
+      *         .                      WHOSE FDTP-DATE-EFFET HAS     *
+      *         .                      ARRIVED TO ITS FDIN-TYPREC     *
+      *         .                      ROW AND MARKS IT APPLIED      *
+      * FILES USED.................: . FDINTYPP - UPDATE             *
+      *         .                      FDINTYPREC - UPDATE           *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - EFFECTIVE-DATED RECEPTION    *
+      *                 TYPE PARAMETER CHANGES.                       *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINACTV.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINTYPP ASSIGN TO FDINTYPP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FDTP-CLEF
+               FILE STATUS IS FS-FDINTYPP.
+           SELECT FDINTYPREC ASSIGN TO FDINTYPREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FDIN-TYPREC-CLEF
+               FILE STATUS IS FS-FDINTYPREC.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINTYPP.
+       FD  FDINTYPREC   LABEL RECORD STANDARD.
+       COPY FDINTYPREC.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINTYPP                    PIC X(02) VALUE "00".
+       77  FS-FDINTYPREC                  PIC X(02) VALUE "00".
+       77  ACTV-EOF-SW                    PIC X(01) VALUE "N".
+           88  ACTV-EOF                   VALUE "Y".
+       77  ACTV-TODAY                     PIC 9(8).
+       77  ACTV-CNT-READ                  PIC 9(07) COMP-3 VALUE ZERO.
+       77  ACTV-CNT-APPLIED                PIC 9(07) COMP-3 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-APPLY-LOOP THRU 2000-EXIT
+               UNTIL ACTV-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT ACTV-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O FDINTYPP.
+           IF FS-FDINTYPP NOT = "00"
+               DISPLAY "FDINACTV - OPEN FDINTYPP FAILED - STATUS "
+                       FS-FDINTYPP
+               MOVE "Y" TO ACTV-EOF-SW
+           END-IF
+           OPEN I-O FDINTYPREC.
+           IF FS-FDINTYPREC NOT = "00"
+               DISPLAY "FDINACTV - OPEN FDINTYPREC FAILED - STATUS "
+                       FS-FDINTYPREC
+               MOVE "Y" TO ACTV-EOF-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-APPLY-LOOP                                             *
+      *----------------------------------------------------------------*
+       2000-APPLY-LOOP.
+           READ FDINTYPP NEXT RECORD
+               AT END
+                   MOVE "Y" TO ACTV-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO ACTV-CNT-READ
+           IF FDTP-PENDING AND FDTP-DATE-EFFET <= ACTV-TODAY
+               PERFORM 2100-APPLY-ONE THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2100-APPLY-ONE                                              *
+      *----------------------------------------------------------------*
+       2100-APPLY-ONE.
+           MOVE FDTP-CLEF TO FDIN-TYPREC-CLEF
+           READ FDINTYPREC RECORD
+               INVALID KEY
+                   DISPLAY "FDINACTV - NO FDIN-TYPREC FOR KEY "
+                           FDTP-CLEF
+                   GO TO 2100-EXIT
+           END-READ
+           MOVE FDTP-TVAVG     TO FDIN-TYPREC-TVAVG
+           MOVE FDTP-PA-SUR-PR TO FDIN-TYPREC-PA-SUR-PR9
+           MOVE FDTP-PR-SUR-PA TO FDIN-TYPREC-PR-SUR-PA9
+           MOVE FDTP-NBMMB     TO FDIN-TYPREC-NBMMB
+           MOVE FDTP-NBMMF     TO FDIN-TYPREC-NBMMF
+           MOVE FDTP-ECAFT     TO FDIN-TYPREC-ECAFT
+           MOVE FDTP-ARPRT     TO FDIN-TYPREC-ARPRT
+           MOVE FDTP-MOINS     TO FDIN-TYPREC-MOINS
+           MOVE FDTP-PLUS      TO FDIN-TYPREC-PLUS
+           MOVE FDTP-MNORD     TO FDIN-TYPREC-MNORD
+           MOVE FDTP-MLIG      TO FDIN-TYPREC-MLIG
+           MOVE FDTP-NORD      TO FDIN-TYPREC-NORD
+           REWRITE FDIN-TYPREC
+           IF FS-FDINTYPREC NOT = "00"
+               DISPLAY "FDINACTV - REWRITE FDINTYPREC FAILED - STATUS "
+                       FS-FDINTYPREC
+               GO TO 2100-EXIT
+           END-IF
+           SET FDTP-APPLIED TO TRUE
+           REWRITE FDTP-ENR
+           IF FS-FDINTYPP = "00"
+               ADD 1 TO ACTV-CNT-APPLIED
+           ELSE
+               DISPLAY "FDINACTV - REWRITE FDINTYPP FAILED - STATUS "
+                       FS-FDINTYPP
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE FDINTYPP.
+           CLOSE FDINTYPREC.
+           DISPLAY "FDINACTV - PENDING CHANGES READ.....: "
+                   ACTV-CNT-READ.
+           DISPLAY "FDINACTV - PENDING CHANGES APPLIED...: "
+                   ACTV-CNT-APPLIED.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
