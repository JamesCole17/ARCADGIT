@@ -0,0 +1,29 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINFCXO                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . SUPPLIER/FAMILY OVERRIDES OF  *
+      *         .                      FDIN-TYPREC-FCX, SO A RECEPTION*
+      *         .                      TYPE CAN PILOT THE NEW ORDER   *
+      *         .                      FILE HANDLING ON A FEW        *
+      *         .                      SUPPLIERS OR FAMILIES BEFORE  *
+      *         .                      TURNING IT ON FOR EVERYONE    *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - CLEF              *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINFCXO  LABEL RECORD STANDARD
+                     RECORD 58.
+       01  FFCX-ENR.
+           05  FFCX-CLEF.
+               10  FFCX-CLEF-GEN     PIC X(18).
+               10  FFCX-CLEF-TYP     PIC X(2).
+      *****  F=FOURNISSEUR (SUPPLIER)  M=FAMILLE (FAMILY)
+               10  FFCX-TYPE-CLE     PIC X(1).
+                   88  FFCX-FOURNISSEUR        VALUE "F".
+                   88  FFCX-FAMILLE             VALUE "M".
+      *****  SUPPLIER OR FAMILY CODE THE OVERRIDE APPLIES TO
+               10  FFCX-CODE         PIC X(6).
+      *****  EFFECTIVE FCX FOR THIS SUPPLIER/FAMILY  O/N
+           05  FFCX-FCX              PIC X(1).
+           05  FFCX-COMMENTAIRE      PIC X(30).
+      *
