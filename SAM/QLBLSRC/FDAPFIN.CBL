@@ -18,7 +18,7 @@
       *                                                              *
       ****************************************************************
        FD  FINFODI   LABEL RECORD STANDARD
-                     RECORD 256.
+                     RECORD 260.
 M01?V  01  INF-ENR.
            05        INF-CLE.
             10       INF-CLE-RAC18.
@@ -30,12 +30,13 @@ M01?V  01  INF-ENR.
              15      INF-CLE-RAC1-16        PIC X(16).
              15      INF-CLE-RAC17-18.
               20     INF-CLE-RAC17-18-NUM   PIC 99.
-            10       INF-CLE-SEQENR.
-             15      INF-CLE-SEQENR9        PIC 9(2).
+M03?V       10       INF-CLE-SEQENR.
+M03?C        15      INF-CLE-SEQENR9        PIC 9(4).
            05        INF-CORPS              PIC X(223).
 M01?V      05        INF-FIN.
 M01?V       10       INF-MAJ-DATE.
-M01?C        15      INF-MAJ-AA             PIC XX.
+M02?V        15      INF-MAJ-SS             PIC XX.
+M02?C        15      INF-MAJ-AA             PIC XX.
              15      INF-MAJ-MM             PIC XX.
              15      INF-MAJ-JJ             PIC XX.
             10       INF-MSG                PIC X(7).
