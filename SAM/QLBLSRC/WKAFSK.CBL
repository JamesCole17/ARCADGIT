@@ -3,8 +3,8 @@
       * APPLICATION NAME...........: . APPLICATIONS WITH THE PF BPFSK*
       * COPY NAME..................: . WKAFSK                        *
       * TYPE OF COPY...............: . DEFINITION WORKING            *
-      * FUNCTION...................: . CENTURY FIELDS FOR DATES IN   *
-      *         .                      FILE BPFSK                    *
+      * FUNCTION...................: . COMMUNICATION AREA FOR THE    *
+      *         .                      BPFSK MODIFICATION-DATE STAMP *
       * OTHER COPIES REQUIRED......: . ASSOCIATED  TO SRAFSKI        *
       *         .                            AND SRAFSKO             *
       * COPY LOCATION..............: . WORKING-STORAGE               *
@@ -17,25 +17,21 @@
       *         .                                                    *
       *                                                              *
       ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  BPFSK NOW CARRIES A NATIVE 4-DIGIT-YEAR       *
+      *         .       MODIFICATION DATE - RETIRED THE SPLIT         *
+      *         .       WK-SKXXM-SS / WK-SKXXM-AAMMJJ-S CENTURY       *
+      *         .       RECONSTRUCTION.  WK-SKXXM-SSAAMMJJ NOW JUST   *
+      *         .       MIRRORS BPFSK-SKXXM-CCAAMMJJ DIRECTLY.        *
+      *------------------------------------------------------------------*
       *
        01  WK-BPFSK VALUE SPACES.
       *
-      *---<MODIFICATION DATE>--------------------------------------------------*
-           05          WK-SKXXM-AAMMJJ.
-              10       WK-SKAAM.
-                 15    WK-SKAAM-1                 PIC X.
-                 15    WK-SKAAM-2                 PIC X.
-              10       WK-SKMMM                   PIC XX.
-              10       WK-SKJJM                   PIC XX.
-      *
+      *---<MODIFICATION DATE - NATIVE 4-DIGIT YEAR>----------------------------*
            05          WK-SKXXM-SSAAMMJJ.
-              10       WK-SKXXM-SS                PIC XX.
-              10       WK-SKXXM-AAMMJJ-S.
-                 15    WK-SKAAM-S.
-                    20 WK-SKAAM-S-1               PIC X.
-                    20 WK-SKAAM-S-2               PIC X.
-                 15    WK-SKMMM-S                 PIC XX.
-                 15    WK-SKJJM-S                 PIC XX.
+              10       WK-SKAAM                   PIC 9(04).
+              10       WK-SKMMM                   PIC 9(02).
+              10       WK-SKJJM                   PIC 9(02).
       *
       **************************************************************************
       *
