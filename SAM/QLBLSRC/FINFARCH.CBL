@@ -0,0 +1,243 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . WAREHOUSE                     *
+      * PROGRAM NAME...............: . FINFARCH                      *
+      * TYPE OF PROGRAM............: . BATCH MAINTENANCE             *
+      * FUNCTION...................: . ROLLS THE OLDEST FINFODI       *
+      *         .                      ENTRIES OF A KEY OFF TO       *
+      *         .                      FINFARC ONCE THAT KEY'S       *
+      *         .                      INF-CLE-SEQENR9 RANGE NEARS   *
+      *         .                      ITS CEILING                   *
+      * FILES USED.................: . FINFODI - UPDATE               *
+      *         .                      FINFARC - OUTPUT               *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - AUTO-ARCHIVING NOW THAT      *
+      *                 INF-CLE-SEQENR9 RUNS TO 9999.                 *
+      *  09/08/26  JFC  ARC-DATE-ARCHIVAGE IS NOW STAMPED WITH THE    *
+      *                 ROLL-OFF DATE INSTEAD OF BEING LEFT BLANK.    *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FINFARCH.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINFODI ASSIGN TO FINFODI
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INF-CLE
+               FILE STATUS IS FS-FINFODI.
+           SELECT FINFARC ASSIGN TO FINFARC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-FINFARC.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDAPFIN.
+       COPY FDAPFARC.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FINFODI                     PIC X(02) VALUE "00".
+       77  FS-FINFARC                     PIC X(02) VALUE "00".
+       77  ARCH-EOF-SW                    PIC X(01) VALUE "N".
+           88  ARCH-EOF                   VALUE "Y".
+      *****  THE FARTHEST A KEY MAY RUN BEFORE WE START ROLLING OFF
+      *****  ITS OLDEST ENTRIES  ( CEILING IS INF-CLE-SEQENR9 9999 )
+       77  ARCH-WARN-THRESHOLD            PIC 9(04) VALUE 9900.
+      *****  HOW MANY OF THE MOST RECENT ENTRIES TO KEEP ON FINFODI
+       77  ARCH-KEEP-COUNT                PIC 9(04) VALUE 0500.
+       77  ARCH-CUTOFF-SEQ                PIC 9(04).
+       77  ARCH-CNT-READ                  PIC 9(07) COMP-3 VALUE ZERO.
+       77  ARCH-CNT-ARCHIVED              PIC 9(07) COMP-3 VALUE ZERO.
+       77  ARCH-SUB                       PIC 9(04) COMP-3.
+      *****  FLAGGED-KEY TABLE BUILT ON PASS 1
+       01  ARCH-FLAG-TABLE.
+           05  ARCH-FLAG-MAX   OCCURS 500 TIMES
+                                INDEXED BY ARCH-FX.
+               10  AFT-RAC18              PIC X(18).
+               10  AFT-MAXSEQ             PIC 9(04).
+       77  ARCH-FLAG-COUNT                PIC 9(04) COMP-3 VALUE ZERO.
+       77  ARCH-FOUND-SW                  PIC X(01).
+           88  ARCH-FOUND                 VALUE "Y".
+       77  ARCH-TODAY9                    PIC 9(08).
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-PASS1-SCAN THRU 1000-EXIT
+           IF ARCH-FLAG-COUNT > ZERO
+               PERFORM 2000-PASS2-ARCHIVE THRU 2000-EXIT
+           END-IF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-PASS1-SCAN - FIND KEYS NEAR THE SEQENR CEILING         *
+      *----------------------------------------------------------------*
+       1000-PASS1-SCAN.
+           MOVE "N" TO ARCH-EOF-SW
+           OPEN INPUT FINFODI.
+           IF FS-FINFODI NOT = "00"
+               DISPLAY "FINFARCH - OPEN FINFODI FAILED - STATUS "
+                       FS-FINFODI
+               MOVE "Y" TO ARCH-EOF-SW
+           END-IF
+           PERFORM 1100-PASS1-READ THRU 1100-EXIT
+               UNTIL ARCH-EOF
+           CLOSE FINFODI.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-PASS1-READ.
+           READ FINFODI NEXT RECORD
+               AT END
+                   MOVE "Y" TO ARCH-EOF-SW
+                   GO TO 1100-EXIT
+           END-READ
+           ADD 1 TO ARCH-CNT-READ
+           PERFORM 1200-TRACK-MAX THRU 1200-EXIT.
+       1100-EXIT.
+           EXIT.
+      *
+       1200-TRACK-MAX.
+           SET ARCH-FOUND-SW TO "N"
+           SET ARCH-FX TO 1
+           SEARCH ARCH-FLAG-MAX
+               WHEN AFT-RAC18 (ARCH-FX) = INF-CLE-RAC18
+                   SET ARCH-FOUND-SW TO "Y"
+                   IF INF-CLE-SEQENR9 > AFT-MAXSEQ (ARCH-FX)
+                       MOVE INF-CLE-SEQENR9 TO AFT-MAXSEQ (ARCH-FX)
+                   END-IF
+           END-SEARCH
+           IF NOT ARCH-FOUND
+               IF ARCH-FLAG-COUNT < 500
+                   ADD 1 TO ARCH-FLAG-COUNT
+                   MOVE INF-CLE-RAC18 TO AFT-RAC18 (ARCH-FLAG-COUNT)
+                   MOVE INF-CLE-SEQENR9
+                        TO AFT-MAXSEQ (ARCH-FLAG-COUNT)
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-PASS2-ARCHIVE - ROLL OFF THE OLDEST ENTRIES OF EVERY   *
+      *                         KEY THAT CROSSED THE WARNING LINE      *
+      *----------------------------------------------------------------*
+       2000-PASS2-ARCHIVE.
+           PERFORM 2100-PRUNE-FLAG-TABLE THRU 2100-EXIT
+           IF ARCH-FLAG-COUNT = ZERO
+               GO TO 2000-EXIT
+           END-IF
+           MOVE "N" TO ARCH-EOF-SW
+           OPEN I-O FINFODI.
+           OPEN OUTPUT FINFARC.
+           PERFORM 2200-PASS2-READ THRU 2200-EXIT
+               UNTIL ARCH-EOF
+           CLOSE FINFODI.
+           CLOSE FINFARC.
+       2000-EXIT.
+           EXIT.
+      *
+      *****  KEEP ONLY THE TABLE ENTRIES WHOSE HIGH-WATER SEQENR HAS
+      *****  ACTUALLY CROSSED THE WARNING THRESHOLD
+       2100-PRUNE-FLAG-TABLE.
+           SET ARCH-FX TO 1
+           PERFORM 2110-PRUNE-ONE THRU 2110-EXIT
+               VARYING ARCH-SUB FROM 1 BY 1
+               UNTIL ARCH-SUB > ARCH-FLAG-COUNT.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-PRUNE-ONE.
+           IF AFT-MAXSEQ (ARCH-SUB) < ARCH-WARN-THRESHOLD
+               MOVE SPACES TO AFT-RAC18 (ARCH-SUB)
+               MOVE ZERO   TO AFT-MAXSEQ (ARCH-SUB)
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-PASS2-READ.
+           READ FINFODI NEXT RECORD
+               AT END
+                   MOVE "Y" TO ARCH-EOF-SW
+                   GO TO 2200-EXIT
+           END-READ
+           PERFORM 2300-CHECK-ARCHIVE THRU 2300-EXIT.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-CHECK-ARCHIVE.
+           SET ARCH-FOUND-SW TO "N"
+           SET ARCH-FX TO 1
+           SEARCH ARCH-FLAG-MAX
+               WHEN AFT-RAC18 (ARCH-FX) = INF-CLE-RAC18
+                   IF AFT-MAXSEQ (ARCH-FX) NOT = ZERO
+                       SET ARCH-FOUND-SW TO "Y"
+                       COMPUTE ARCH-CUTOFF-SEQ =
+                               AFT-MAXSEQ (ARCH-FX) - ARCH-KEEP-COUNT
+                   END-IF
+           END-SEARCH
+           IF ARCH-FOUND AND INF-CLE-SEQENR9 <= ARCH-CUTOFF-SEQ
+               PERFORM 2400-WRITE-ARCHIVE THRU 2400-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+       2400-WRITE-ARCHIVE.
+           MOVE INF-CLE-APPLICATION TO ARC-CLE-APPLICATION
+           MOVE INF-CLE-LIB1        TO ARC-CLE-LIB1
+           MOVE INF-CLE-LIB2        TO ARC-CLE-LIB2
+           MOVE INF-CLE-NUMERO      TO ARC-CLE-NUMERO
+           MOVE INF-CLE-SEQENR9     TO ARC-CLE-SEQENR9
+           MOVE ZERO                TO ARC-SEQARC
+           MOVE INF-CORPS           TO ARC-CORPS
+           MOVE INF-MAJ-SS          TO ARC-MAJ-SS
+           MOVE INF-MAJ-AA          TO ARC-MAJ-AA
+           MOVE INF-MAJ-MM          TO ARC-MAJ-MM
+           MOVE INF-MAJ-JJ          TO ARC-MAJ-JJ
+           MOVE INF-MSG             TO ARC-MSG
+           ACCEPT ARCH-TODAY9 FROM DATE YYYYMMDD
+           MOVE ARCH-TODAY9 (1:2)   TO ARC-ARCH-SS
+           MOVE ARCH-TODAY9 (3:2)   TO ARC-ARCH-AA
+           MOVE ARCH-TODAY9 (5:2)   TO ARC-ARCH-MM
+           MOVE ARCH-TODAY9 (7:2)   TO ARC-ARCH-JJ
+           WRITE ARC-ENR
+           IF FS-FINFARC = "00"
+               DELETE FINFODI RECORD
+               IF FS-FINFODI = "00"
+                   ADD 1 TO ARCH-CNT-ARCHIVED
+               ELSE
+                   DISPLAY "FINFARCH - DELETE FAILED - STATUS "
+                           FS-FINFODI
+               END-IF
+           ELSE
+               DISPLAY "FINFARCH - WRITE TO FINFARC FAILED - STATUS "
+                       FS-FINFARC
+           END-IF.
+       2400-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           DISPLAY "FINFARCH - RECORDS READ......: " ARCH-CNT-READ.
+           DISPLAY "FINFARCH - RECORDS ARCHIVED...: " ARCH-CNT-ARCHIVED.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
