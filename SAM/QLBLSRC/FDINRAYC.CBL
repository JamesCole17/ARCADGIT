@@ -0,0 +1,87 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINRAYC                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . RETURNS THE EFFECTIVE         *
+      *         .                      RAY-UNIQUE/RAY-EMBAL CONTROLS *
+      *         .                      FOR A GIVEN RECEPTION TYPE/   *
+      *         .                      PRODUCT/FAMILY, HONOURING ANY *
+      *         .                      FDINRAYO EXCEPTION ON RECORD   *
+      * FILES USED.................: . FDINRAYO - INPUT              *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - RAYON CONTROL EXCEPTIONS.    *
+      *  09/08/26  JFC  RENAMED LINKAGE SECTION ITEMS FROM LK- TO      *
+      *                 RAYC- FOR CONSISTENCY WITH THE REST OF THE     *
+      *                 PROGRAM'S OWN DATA-NAME PREFIX.                *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINRAYC.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINRAYO ASSIGN TO FDINRAYO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FFRAY-CLEF
+               FILE STATUS IS FS-FDINRAYO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINRAYO.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINRAYO                    PIC X(02) VALUE "00".
+      *
+       LINKAGE SECTION.
+       01  RAYC-CLEF.
+           05  RAYC-CLEF-GEN               PIC X(18).
+           05  RAYC-CLEF-TYP               PIC X(2).
+       01  RAYC-TYPE-CLE                   PIC X(01).
+       01  RAYC-CODE                       PIC X(06).
+       01  RAYC-RAY-UNIQUE-BASE            PIC X(01).
+       01  RAYC-RAY-EMBAL-BASE             PIC X(01).
+       01  RAYC-RAY-UNIQUE-EFFECTIF        PIC X(01).
+       01  RAYC-RAY-EMBAL-EFFECTIF         PIC X(01).
+      *
+       PROCEDURE DIVISION USING RAYC-CLEF RAYC-TYPE-CLE RAYC-CODE
+                                 RAYC-RAY-UNIQUE-BASE
+                                 RAYC-RAY-EMBAL-BASE
+                                 RAYC-RAY-UNIQUE-EFFECTIF
+                                 RAYC-RAY-EMBAL-EFFECTIF.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RAYC-RAY-UNIQUE-BASE TO RAYC-RAY-UNIQUE-EFFECTIF
+           MOVE RAYC-RAY-EMBAL-BASE  TO RAYC-RAY-EMBAL-EFFECTIF
+           OPEN INPUT FDINRAYO
+           IF FS-FDINRAYO = "00"
+               MOVE RAYC-CLEF-GEN  TO FFRAY-CLEF-GEN
+               MOVE RAYC-CLEF-TYP  TO FFRAY-CLEF-TYP
+               MOVE RAYC-TYPE-CLE  TO FFRAY-TYPE-CLE
+               MOVE RAYC-CODE      TO FFRAY-CODE
+               READ FDINRAYO RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF FFRAY-EXCL-UNIQUE = "O"
+                           MOVE "N" TO RAYC-RAY-UNIQUE-EFFECTIF
+                       END-IF
+                       IF FFRAY-EXCL-EMBAL = "O"
+                           MOVE "N" TO RAYC-RAY-EMBAL-EFFECTIF
+                       END-IF
+               END-READ
+               CLOSE FDINRAYO
+           END-IF
+           GOBACK.
