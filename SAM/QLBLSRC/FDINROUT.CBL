@@ -0,0 +1,113 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINROUT                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . RETURNS EVERY OUTPUT QUEUE A  *
+      *         .                      RECEPTION TYPE MUST PRINT TO, *
+      *         .                      FDIN-TYPREC-OUTQ PLUS ANY      *
+      *         .                      FDINRTQ ENTRIES FOR THE SAME  *
+      *         .                      CLEF                          *
+      * FILES USED.................: . FDINRTQ - INPUT               *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - MULTI-DESTINATION OUTPUT     *
+      *                 ROUTING FOR FDIN-TYPREC-OUTQ.                 *
+      *  09/08/26  JFC  RENAMED LINKAGE SECTION ITEMS FROM LK- TO      *
+      *                 ROUT- FOR CONSISTENCY WITH THE REST OF THE     *
+      *                 PROGRAM'S OWN DATA-NAME PREFIX.                *
+      *  09/08/26  JFC  ROUT-OUTQ-DEFAUT IS NOW ALWAYS SEEDED AS THE   *
+      *                 FIRST ENTRY - FDINRTQ ROWS ARE ADDITIONAL TO   *
+      *                 THE DEFAULT, NOT A REPLACEMENT FOR IT.        *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINROUT.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINRTQ ASSIGN TO FDINRTQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRTQ-CLEF
+               FILE STATUS IS FS-FDINRTQ.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINRTQ.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINRTQ                     PIC X(02) VALUE "00".
+       77  ROUT-EOF-SW                    PIC X(01) VALUE "N".
+           88  ROUT-EOF                   VALUE "Y".
+      *
+       LINKAGE SECTION.
+       01  ROUT-CLEF.
+           05  ROUT-CLEF-GEN               PIC X(18).
+           05  ROUT-CLEF-TYP               PIC X(2).
+       01  ROUT-OUTQ-DEFAUT                PIC X(10).
+       01  ROUT-OUTQ-TABLE.
+           05  ROUT-OUTQ-LIST    PIC X(10)
+                                OCCURS 10 TIMES
+                                INDEXED BY ROUT-OUTQ-X.
+       01  ROUT-OUTQ-COUNT                  PIC 9(02).
+      *
+       PROCEDURE DIVISION USING ROUT-CLEF ROUT-OUTQ-DEFAUT
+                                 ROUT-OUTQ-TABLE ROUT-OUTQ-COUNT.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COLLECT-LOOP THRU 2000-EXIT
+               UNTIL ROUT-EOF OR ROUT-OUTQ-COUNT = 10
+           CLOSE FDINRTQ
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 1 TO ROUT-OUTQ-COUNT
+           MOVE ROUT-OUTQ-DEFAUT TO ROUT-OUTQ-LIST (1)
+           OPEN INPUT FDINRTQ
+           IF FS-FDINRTQ NOT = "00"
+               MOVE "Y" TO ROUT-EOF-SW
+           ELSE
+               MOVE ROUT-CLEF-GEN TO FRTQ-CLEF-GEN
+               MOVE ROUT-CLEF-TYP TO FRTQ-CLEF-TYP
+               MOVE ZERO        TO FRTQ-SEQ
+               START FDINRTQ KEY IS NOT LESS THAN FRTQ-CLEF
+                   INVALID KEY
+                       MOVE "Y" TO ROUT-EOF-SW
+               END-START
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-COLLECT-LOOP                                           *
+      *----------------------------------------------------------------*
+       2000-COLLECT-LOOP.
+           READ FDINRTQ NEXT RECORD
+               AT END
+                   MOVE "Y" TO ROUT-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           IF FRTQ-CLEF-GEN NOT = ROUT-CLEF-GEN
+              OR FRTQ-CLEF-TYP NOT = ROUT-CLEF-TYP
+               MOVE "Y" TO ROUT-EOF-SW
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO ROUT-OUTQ-COUNT
+           MOVE FRTQ-OUTQ TO ROUT-OUTQ-LIST (ROUT-OUTQ-COUNT).
+       2000-EXIT.
+           EXIT.
