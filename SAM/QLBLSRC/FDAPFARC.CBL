@@ -0,0 +1,50 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . WAREHOUSE                     *
+      * COPY NAME..................: . FDAPFARC                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . ARCHIVE OF FINFODI ENTRIES    *
+      *         .                      ROLLED OFF WHEN A KEY'S       *
+      *         .                      INF-CLE-SEQENR9 RANGE NEARS   *
+      *         .                      ITS CEILING                   *
+      * OTHER COPIES REQUIRED......: . UPDATE THE DDS COPY AFTER     *
+      *         .                      SAME RECORD SHAPE AS FDAPFIN  *
+      *         .                                                    *
+      * COPY LOCATION..............: . FILE SECTION                  *
+      *         .                                                    *
+      * GLOBAL FIELDS TOUCHED......: .                               *
+      *         .                                                    *
+      * INPUT PARAMETERS...........: .                               *
+      *         .                                                    *
+      * OUTPUT PARAMETERS..........: .                               *
+      *         .                                                    *
+      *                                                              *
+      ****************************************************************
+       FD  FINFARC   LABEL RECORD STANDARD
+                     RECORD 272.
+       01  ARC-ENR.
+           05        ARC-CLE.
+            10       ARC-CLE-RAC18.
+             15      ARC-CLE-APPLICATION    PIC X(2).
+             15      ARC-CLE-LIB1           PIC X(6).
+             15      ARC-CLE-LIB2           PIC X(6).
+             15      ARC-CLE-NUMERO         PIC X(4).
+            10       ARC-CLE-SEQENR.
+             15      ARC-CLE-SEQENR9        PIC 9(4).
+      *****  SEQUENCE OF THIS ROW WITHIN ITS ARCHIVING RUN
+            10       ARC-SEQARC             PIC 9(4).
+           05        ARC-CORPS              PIC X(223).
+           05        ARC-FIN.
+            10       ARC-MAJ-DATE.
+             15      ARC-MAJ-SS             PIC XX.
+             15      ARC-MAJ-AA             PIC XX.
+             15      ARC-MAJ-MM             PIC XX.
+             15      ARC-MAJ-JJ             PIC XX.
+            10       ARC-MSG                PIC X(7).
+      *****  DATE THE ROW WAS ROLLED OFF TO THE ARCHIVE
+           05        ARC-DATE-ARCHIVAGE.
+            10       ARC-ARCH-SS            PIC XX.
+            10       ARC-ARCH-AA            PIC XX.
+            10       ARC-ARCH-MM            PIC XX.
+            10       ARC-ARCH-JJ            PIC XX.
+      *
