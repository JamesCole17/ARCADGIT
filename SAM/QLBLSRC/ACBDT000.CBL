@@ -0,0 +1,486 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . ACBDT000                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . DATE UTILITY SUBPROGRAM.      *
+      *         .                      VALIDATES LK-CYYMMDD AND      *
+      *         .                      RETURNS ITS BREAKDOWN IN THE  *
+      *         .                      WKDAT000 COMMUNICATION AREA - *
+      *         .                      PRINTED FORMATS, DAY OF WEEK, *
+      *         .                      QUANTIEME, LEAP-YEAR FLAG,    *
+      *         .                      ISO WEEK/WEEK-YEAR, TRIMESTRE *
+      *         .                      /SEMESTRE NUMBERS AND BORDER  *
+      *         .                      DATES, WHETHER THE DATE IS A  *
+      *         .                      NON-WORKING DAY FOR THE       *
+      *         .                      REQUESTED ENTREPOT, AND (ON   *
+      *         .                      REQUEST VIA WFONCTION) THE    *
+      *         .                      NEXT BUSINESS DAY OR A DATE   *
+      *         .                      N BUSINESS DAYS OUT           *
+      *         .  IF LK-CYYMMDD = SPACES OR IS NOT A VALID DATE,    *
+      *         .  THE SUBPROGRAM WORKS WITH TODAY'S DATE INSTEAD.   *
+      * FILES USED.................: . FDINFERC  - INPUT             *
+      * CALLING SEQUENCE...........: . CALL "ACBDT000" USING         *
+      *         .                      LK-CYYMMDD, WKDAT000          *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - DATE VALIDATION/BREAKDOWN,  *
+      *         .       PER-ENTREPOT WFERIE/WNOM-FETE AGAINST THE    *
+      *         .       NEW FDINFERC HOLIDAY CALENDAR, NEXT-BUSINESS-*
+      *         .       DAY / ADD-N-BUSINESS-DAYS VIA WFONCTION, ISO *
+      *         .       WEEK-NUMBERING YEAR (WAN-ISO) AND QUARTER/   *
+      *         .       SEMESTER BOUNDARY DATES.                     *
+      *  09/08/26  JFC  MOVED THE LEAP-YEAR/DAYS-IN-MONTH DETERMINATION*
+      *         .       (2020-DETERMINER-BISSEXTILE, FACTORED OUT OF  *
+      *         .       2100-CALCULER-CALENDRIER) AHEAD OF THE DAY-   *
+      *         .       RANGE CHECK IN 2000-ETABLIR-DATE, SO DATES    *
+      *         .       LIKE FEB 30 OR APR 31 FALL BACK TO TODAY      *
+      *         .       INSTEAD OF VALIDATING AGAINST A FLAT 1-31.    *
+      *  09/08/26  JFC  1000-INITIALIZE NOW CHECKS FS-FDINFERC AFTER  *
+      *         .       THE OPEN, LIKE EVERY OTHER FILE IN THIS DIFF. *
+      *         .       2200-CALCULER-FERIE SKIPS THE HOLIDAY LOOKUP  *
+      *         .       (WEEKEND-ONLY WFERIE STANDS) WHEN THE OPEN    *
+      *         .       FAILED.                                      *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACBDT000.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINFERC ASSIGN TO FDINFERC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FFER-CLEF
+               FILE STATUS IS FS-FDINFERC.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDINFERC.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINFERC                    PIC X(02) VALUE "00".
+       77  DTB-FIRST-SW                   PIC X(01) VALUE "Y".
+           88  DTB-FIRST-CALL             VALUE "Y".
+       77  DTB-FDINFERC-SW                PIC X(01) VALUE "Y".
+           88  DTB-FDINFERC-OK            VALUE "Y".
+      *****  DAYS-IN-MONTH TABLE, FEBRUARY RE-PATCHED EACH CALL TO
+      *****  29 WHEN DTB-ANNEE IS A LEAP YEAR
+       01  DTB-JOURS-MOIS-INIT.
+           05  DTB-JM-TAB                 PIC 9(24)
+                                    VALUE 312831303130313130313031.
+       01  DTB-JOURS-MOIS REDEFINES DTB-JOURS-MOIS-INIT.
+           05  DTB-JOURS-MOIS9            PIC 9(02) OCCURS 12 TIMES.
+      *
+       01  DTB-DATE-CCAAMMJJ.
+           05  DTB-ANNEE                  PIC 9(04).
+           05  DTB-MOIS                   PIC 9(02).
+           05  DTB-JOUR                   PIC 9(02).
+       77  DTB-JJ-SEMAINE                 PIC 9(01) COMP.
+       77  DTB-QUANTIEME                  PIC 9(05) COMP.
+       77  DTB-SUB                        PIC 9(02) COMP.
+       77  DTB-CPT-OUVRABLES              PIC 9(03) COMP.
+      *****  ZELLER'S CONGRUENCE WORK FIELDS
+       77  DTB-Z-M                        PIC 9(02) COMP.
+       77  DTB-Z-Y                        PIC 9(04) COMP.
+       77  DTB-Z-K                        PIC 9(02) COMP.
+       77  DTB-Z-J                        PIC 9(02) COMP.
+       77  DTB-Z-T1                       PIC 9(02) COMP.
+       77  DTB-Z-SOMME                    PIC 9(04) COMP.
+       77  DTB-Z-H                        PIC 9(02) COMP.
+       77  DTB-Z-H5                       PIC 9(02) COMP.
+      *****  LEAP-YEAR WORK FIELDS
+       77  DTB-MOD4                       PIC 9(02) COMP.
+       77  DTB-MOD100                     PIC 9(02) COMP.
+       77  DTB-MOD400                     PIC 9(03) COMP.
+      *****  INTEGER-QUOTIENT WORK FIELDS - A MODULO (A - (A/B)*B) MUST
+      *****  TRUNCATE THE QUOTIENT INTO ITS OWN INTEGER ITEM BEFORE THE
+      *****  MULTIPLY/SUBTRACT, OTHERWISE THE DIVISION KEEPS ENOUGH
+      *****  DECIMAL PLACES WITHIN THE SAME COMPUTE TO REVERSE ITSELF
+       77  DTB-QUOT                       PIC 9(04) COMP.
+      *****  WORK FIELDS FOR 2136-ANNEE-LONGUE - DOES A GIVEN YEAR HAVE
+      *****  53 ISO WEEKS (JAN 1 ON A THURSDAY, OR ON A WEDNESDAY IN A
+      *****  LEAP YEAR) - NEEDED TO RESOLVE THE WEEK-52/53 BOUNDARY
+       77  DTB-LY-ANNEE                   PIC 9(04) COMP.
+       77  DTB-LY-MOD4                    PIC 9(02) COMP.
+       77  DTB-LY-MOD100                  PIC 9(02) COMP.
+       77  DTB-LY-MOD400                  PIC 9(03) COMP.
+       77  DTB-LY-BISSEX                  PIC 9(01) COMP.
+       77  DTB-LY-ZY                      PIC 9(04) COMP.
+       77  DTB-LY-ZK                      PIC 9(02) COMP.
+       77  DTB-LY-ZJ                      PIC 9(02) COMP.
+       77  DTB-LY-ZSOMME                  PIC 9(04) COMP.
+       77  DTB-LY-ZH                      PIC 9(02) COMP.
+       77  DTB-LY-ZH5                     PIC 9(02) COMP.
+       77  DTB-LY-DOW                     PIC 9(01) COMP.
+       77  DTB-LY-LONGUE                  PIC 9(01) COMP VALUE ZERO.
+           88  LY-ANNEE-LONGUE            VALUE 1.
+      *
+       LINKAGE SECTION.
+       01  LK-CYYMMDD                     PIC 9(07).
+       COPY WKDAT000.
+      *
+       PROCEDURE DIVISION USING LK-CYYMMDD, WKDAT000.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF DTB-FIRST-CALL
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               MOVE "N" TO DTB-FIRST-SW
+           END-IF
+           PERFORM 2000-ETABLIR-DATE THRU 2000-EXIT
+           PERFORM 2100-CALCULER-CALENDRIER THRU 2100-EXIT
+           PERFORM 2200-CALCULER-FERIE THRU 2200-EXIT
+           IF WFONC-JOUR-OUVRABLE-SUIVANT
+               PERFORM 3000-JOUR-OUVRABLE-SUIVANT THRU 3000-EXIT
+           END-IF
+           IF WFONC-AJOUTER-JOURS-OUVRABLES
+               PERFORM 3100-AJOUTER-JOURS-OUVRABLES THRU 3100-EXIT
+           END-IF
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FDINFERC.
+           IF FS-FDINFERC NOT = "00"
+               DISPLAY "ACBDT000 - OPEN FDINFERC FAILED - STATUS "
+                       FS-FDINFERC
+               MOVE "N" TO DTB-FDINFERC-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-ETABLIR-DATE - DECODE LK-CYYMMDD, OR TODAY IF BLANK/  *
+      *    INVALID, INTO DTB-DATE-CCAAMMJJ                           *
+      *----------------------------------------------------------------*
+       2000-ETABLIR-DATE.
+           MOVE ZERO TO DTB-DATE-CCAAMMJJ
+           IF LK-CYYMMDD NOT NUMERIC OR LK-CYYMMDD = ZERO
+               PERFORM 2010-DATE-DU-JOUR THRU 2010-EXIT
+           ELSE
+      *****  LK-CYYMMDD IS C+YY+MMDD - C=0 MEANS 19XX, C=1 MEANS 20XX
+               IF LK-CYYMMDD(1:1) = "0"
+                   MOVE 19 TO DTB-ANNEE(1:2)
+               ELSE
+                   MOVE 20 TO DTB-ANNEE(1:2)
+               END-IF
+               MOVE LK-CYYMMDD(2:2) TO DTB-ANNEE(3:2)
+               MOVE LK-CYYMMDD(4:2) TO DTB-MOIS
+               MOVE LK-CYYMMDD(6:2) TO DTB-JOUR
+               IF DTB-MOIS < 1 OR DTB-MOIS > 12
+                   PERFORM 2010-DATE-DU-JOUR THRU 2010-EXIT
+               ELSE
+                   PERFORM 2020-DETERMINER-BISSEXTILE THRU 2020-EXIT
+                   IF DTB-JOUR < 1
+                           OR DTB-JOUR > DTB-JOURS-MOIS9(DTB-MOIS)
+                       PERFORM 2010-DATE-DU-JOUR THRU 2010-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2010-DATE-DU-JOUR                                          *
+      *----------------------------------------------------------------*
+       2010-DATE-DU-JOUR.
+           ACCEPT WDATE-RESULTAT9 FROM DATE YYYYMMDD
+           MOVE WDATE-RESULTAT9 TO DTB-DATE-CCAAMMJJ.
+       2010-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2020-DETERMINER-BISSEXTILE - LEAP-YEAR FLAG AND FEBRUARY    *
+      *    DAY COUNT FOR DTB-ANNEE, NEEDED BEFORE 2000-ETABLIR-DATE    *
+      *    CAN VALIDATE DTB-JOUR AGAINST THE REAL MONTH LENGTH, AND    *
+      *    AGAIN BY 2100-CALCULER-CALENDRIER FOR THE REST OF WKDAT000 *
+      *----------------------------------------------------------------*
+       2020-DETERMINER-BISSEXTILE.
+      *****  LEAP YEAR : 0 = LEAP, 1/2/3 = NOT (HOUSE CONVENTION)
+           COMPUTE DTB-QUOT = DTB-ANNEE / 4
+           COMPUTE DTB-MOD4   = DTB-ANNEE - DTB-QUOT * 4
+           COMPUTE DTB-QUOT = DTB-ANNEE / 100
+           COMPUTE DTB-MOD100 = DTB-ANNEE - DTB-QUOT * 100
+           COMPUTE DTB-QUOT = DTB-ANNEE / 400
+           COMPUTE DTB-MOD400 = DTB-ANNEE - DTB-QUOT * 400
+           IF DTB-MOD4 = 0 AND (DTB-MOD100 NOT = 0 OR DTB-MOD400 = 0)
+               MOVE 0 TO WAN-BISSEX9
+               MOVE 29 TO DTB-JOURS-MOIS9(2)
+           ELSE
+               MOVE 1 TO WAN-BISSEX9
+               MOVE 28 TO DTB-JOURS-MOIS9(2)
+           END-IF.
+       2020-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2100-CALCULER-CALENDRIER - BUILD THE REST OF WKDAT000 FROM *
+      *    DTB-DATE-CCAAMMJJ                                          *
+      *----------------------------------------------------------------*
+       2100-CALCULER-CALENDRIER.
+           PERFORM 2020-DETERMINER-BISSEXTILE THRU 2020-EXIT
+           MOVE DTB-JOURS-MOIS9(DTB-MOIS) TO WNBJOUR-MOIS9
+      *****  DAY OF WEEK VIA ZELLER'S CONGRUENCE, REMAPPED SO
+      *****  1=MONDAY .. 7=SUNDAY
+           PERFORM 2110-CALCULER-JOUR-SEMAINE THRU 2110-EXIT
+      *****  QUANTIEME (DAY NUMBER IN THE YEAR)
+           MOVE ZERO TO DTB-QUANTIEME
+           IF DTB-MOIS > 1
+               PERFORM 2120-CUMULER-QUANTIEME THRU 2120-EXIT
+                   VARYING DTB-SUB FROM 1 BY 1
+                   UNTIL DTB-SUB > DTB-MOIS - 1
+           END-IF
+           ADD DTB-JOUR TO DTB-QUANTIEME
+           MOVE DTB-QUANTIEME TO WJJJ9
+      *****  TRIMESTRE / SEMESTRE
+           COMPUTE WNO-TRIMESTRE9 = (DTB-MOIS - 1) / 3 + 1
+           COMPUTE WNO-SEMESTRE9  = (DTB-MOIS - 1) / 6 + 1
+      *****  ISO 8601 WEEK NUMBER AND WEEK-NUMBERING YEAR
+           PERFORM 2130-CALCULER-SEMAINE-ISO THRU 2130-EXIT
+      *****  QUARTER / SEMESTER BOUNDARY DATES
+           PERFORM 2140-CALCULER-BORNES THRU 2140-EXIT.
+       2100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2110-CALCULER-JOUR-SEMAINE - ZELLER'S CONGRUENCE, USING   *
+      *    ONLY TRUNCATING INTEGER DIVISION (NO INTRINSIC FUNCTIONS) *
+      *----------------------------------------------------------------*
+       2110-CALCULER-JOUR-SEMAINE.
+           IF DTB-MOIS < 3
+               COMPUTE DTB-Z-M = DTB-MOIS + 12
+               COMPUTE DTB-Z-Y = DTB-ANNEE - 1
+           ELSE
+               MOVE DTB-MOIS  TO DTB-Z-M
+               MOVE DTB-ANNEE TO DTB-Z-Y
+           END-IF
+           COMPUTE DTB-QUOT = DTB-Z-Y / 100
+           MOVE DTB-QUOT TO DTB-Z-J
+           COMPUTE DTB-Z-K = DTB-Z-Y - DTB-Z-J * 100
+           COMPUTE DTB-Z-T1 = (13 * (DTB-Z-M + 1)) / 5
+      *****  +5*J REPLACES THE USUAL -2*J TERM (THEY ARE EQUIVALENT
+      *****  MODULO 7) SO EVERY TERM STAYS NON-NEGATIVE.  EACH DIVISION
+      *****  IS TRUNCATED INTO DTB-QUOT BY ITS OWN COMPUTE BEFORE IT IS
+      *****  ADDED IN, OTHERWISE THE FRACTIONAL REMAINDER SURVIVES
+      *****  INSIDE THE EXPRESSION AND THE SUM COMES OUT WRONG
+           COMPUTE DTB-Z-SOMME = DTB-JOUR + DTB-Z-T1 + DTB-Z-K
+           COMPUTE DTB-QUOT = DTB-Z-K / 4
+           ADD DTB-QUOT TO DTB-Z-SOMME
+           COMPUTE DTB-QUOT = DTB-Z-J / 4
+           ADD DTB-QUOT TO DTB-Z-SOMME
+           COMPUTE DTB-QUOT = 5 * DTB-Z-J
+           ADD DTB-QUOT TO DTB-Z-SOMME
+           COMPUTE DTB-QUOT = DTB-Z-SOMME / 7
+           COMPUTE DTB-Z-H = DTB-Z-SOMME - DTB-QUOT * 7
+           COMPUTE DTB-Z-H5 = DTB-Z-H + 5
+           COMPUTE DTB-QUOT = DTB-Z-H5 / 7
+           COMPUTE DTB-JJ-SEMAINE = DTB-Z-H5 - DTB-QUOT * 7 + 1
+           MOVE DTB-JJ-SEMAINE TO WDAY-IN-WEEK9.
+       2110-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2120-CUMULER-QUANTIEME                                     *
+      *----------------------------------------------------------------*
+       2120-CUMULER-QUANTIEME.
+           ADD DTB-JOURS-MOIS9(DTB-SUB) TO DTB-QUANTIEME.
+       2120-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2130-CALCULER-SEMAINE-ISO - ISO 8601 WEEK NUMBER AND THE   *
+      *    ISO WEEK-NUMBERING YEAR (WHICH CAN DIFFER FROM THE DATE'S  *
+      *    CALENDAR YEAR AT THE VERY START/END OF JANUARY)            *
+      *----------------------------------------------------------------*
+       2130-CALCULER-SEMAINE-ISO.
+           MOVE DTB-ANNEE TO WAN-ISO9
+           COMPUTE WNO-SEMAINE9 =
+                   (DTB-QUANTIEME - DTB-JJ-SEMAINE + 10) / 7
+           IF WNO-SEMAINE9 = 0
+               COMPUTE DTB-LY-ANNEE = DTB-ANNEE - 1
+               PERFORM 2136-ANNEE-LONGUE THRU 2136-EXIT
+               SUBTRACT 1 FROM WAN-ISO9
+               IF LY-ANNEE-LONGUE
+                   MOVE 53 TO WNO-SEMAINE9
+               ELSE
+                   MOVE 52 TO WNO-SEMAINE9
+               END-IF
+           END-IF
+           IF WNO-SEMAINE9 > 52
+               MOVE DTB-ANNEE TO DTB-LY-ANNEE
+               PERFORM 2136-ANNEE-LONGUE THRU 2136-EXIT
+               IF NOT LY-ANNEE-LONGUE
+                   ADD 1 TO WAN-ISO9
+                   MOVE 1 TO WNO-SEMAINE9
+               END-IF
+           END-IF.
+       2130-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2136-ANNEE-LONGUE - DOES DTB-LY-ANNEE HAVE 53 ISO WEEKS,    *
+      *    I.E. DOES JANUARY 1ST FALL ON A THURSDAY, OR ON A WEDNESDAY *
+      *    WHEN DTB-LY-ANNEE IS A LEAP YEAR - VIA ZELLER'S CONGRUENCE, *
+      *    TREATING JANUARY AS MONTH 13 OF THE PRIOR YEAR             *
+      *----------------------------------------------------------------*
+       2136-ANNEE-LONGUE.
+           COMPUTE DTB-QUOT = DTB-LY-ANNEE / 4
+           COMPUTE DTB-LY-MOD4 = DTB-LY-ANNEE - DTB-QUOT * 4
+           COMPUTE DTB-QUOT = DTB-LY-ANNEE / 100
+           COMPUTE DTB-LY-MOD100 = DTB-LY-ANNEE - DTB-QUOT * 100
+           COMPUTE DTB-QUOT = DTB-LY-ANNEE / 400
+           COMPUTE DTB-LY-MOD400 = DTB-LY-ANNEE - DTB-QUOT * 400
+           IF DTB-LY-MOD4 = 0 AND
+                   (DTB-LY-MOD100 NOT = 0 OR DTB-LY-MOD400 = 0)
+               MOVE 0 TO DTB-LY-BISSEX
+           ELSE
+               MOVE 1 TO DTB-LY-BISSEX
+           END-IF
+           COMPUTE DTB-LY-ZY = DTB-LY-ANNEE - 1
+           COMPUTE DTB-QUOT = DTB-LY-ZY / 100
+           MOVE DTB-QUOT TO DTB-LY-ZJ
+           COMPUTE DTB-LY-ZK = DTB-LY-ZY - DTB-LY-ZJ * 100
+           COMPUTE DTB-LY-ZSOMME = 1 + 36 + DTB-LY-ZK
+           COMPUTE DTB-QUOT = DTB-LY-ZK / 4
+           ADD DTB-QUOT TO DTB-LY-ZSOMME
+           COMPUTE DTB-QUOT = DTB-LY-ZJ / 4
+           ADD DTB-QUOT TO DTB-LY-ZSOMME
+           COMPUTE DTB-QUOT = 5 * DTB-LY-ZJ
+           ADD DTB-QUOT TO DTB-LY-ZSOMME
+           COMPUTE DTB-QUOT = DTB-LY-ZSOMME / 7
+           COMPUTE DTB-LY-ZH = DTB-LY-ZSOMME - DTB-QUOT * 7
+           COMPUTE DTB-LY-ZH5 = DTB-LY-ZH + 5
+           COMPUTE DTB-QUOT = DTB-LY-ZH5 / 7
+           COMPUTE DTB-LY-DOW = DTB-LY-ZH5 - DTB-QUOT * 7 + 1
+           MOVE 0 TO DTB-LY-LONGUE
+           IF DTB-LY-DOW = 4
+               MOVE 1 TO DTB-LY-LONGUE
+           END-IF
+           IF DTB-LY-BISSEX = 0 AND DTB-LY-DOW = 3
+               MOVE 1 TO DTB-LY-LONGUE
+           END-IF.
+       2136-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2140-CALCULER-BORNES - QUARTER/SEMESTER START & END DATES  *
+      *----------------------------------------------------------------*
+       2140-CALCULER-BORNES.
+           COMPUTE DTB-SUB = (WNO-TRIMESTRE9 - 1) * 3 + 1
+           MOVE DTB-ANNEE TO WTRIM-DEBUT9(1:4)
+           MOVE DTB-SUB   TO WTRIM-DEBUT9(5:2)
+           MOVE 1         TO WTRIM-DEBUT9(7:2)
+           COMPUTE DTB-SUB = WNO-TRIMESTRE9 * 3
+           MOVE DTB-ANNEE TO WTRIM-FIN9(1:4)
+           MOVE DTB-SUB   TO WTRIM-FIN9(5:2)
+           MOVE DTB-JOURS-MOIS9(DTB-SUB) TO WTRIM-FIN9(7:2)
+           COMPUTE DTB-SUB = (WNO-SEMESTRE9 - 1) * 6 + 1
+           MOVE DTB-ANNEE TO WSEM-DEBUT9(1:4)
+           MOVE DTB-SUB   TO WSEM-DEBUT9(5:2)
+           MOVE 1         TO WSEM-DEBUT9(7:2)
+           COMPUTE DTB-SUB = WNO-SEMESTRE9 * 6
+           MOVE DTB-ANNEE TO WSEM-FIN9(1:4)
+           MOVE DTB-SUB   TO WSEM-FIN9(5:2)
+           MOVE DTB-JOURS-MOIS9(DTB-SUB) TO WSEM-FIN9(7:2).
+       2140-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2200-CALCULER-FERIE - WFERIE/WNOM-FETE FOR WNO-ENTREPOT,   *
+      *    FALLING BACK TO THE COMPANY-WIDE (BLANK ENTREPOT) LIST     *
+      *----------------------------------------------------------------*
+       2200-CALCULER-FERIE.
+           MOVE "0" TO WFERIE
+           MOVE SPACES TO WNOM-FETE
+           IF WDAY-IN-WEEK9 = 6 OR WDAY-IN-WEEK9 = 7
+               MOVE "1" TO WFERIE
+           END-IF
+           IF NOT DTB-FDINFERC-OK
+               GO TO 2200-EXIT
+           END-IF
+           MOVE WNO-ENTREPOT TO FFER-ENTREPOT
+           MOVE DTB-DATE-CCAAMMJJ TO FFER-DATE
+           READ FDINFERC RECORD
+               INVALID KEY
+                   IF WNO-ENTREPOT NOT = SPACES
+                       MOVE SPACES TO FFER-ENTREPOT
+                       READ FDINFERC RECORD
+                           INVALID KEY
+                               GO TO 2200-EXIT
+                       END-READ
+                   ELSE
+                       GO TO 2200-EXIT
+                   END-IF
+           END-READ
+           MOVE "1" TO WFERIE
+           MOVE FFER-NOM-FETE TO WNOM-FETE.
+       2200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-JOUR-OUVRABLE-SUIVANT - FIRST BUSINESS DAY STRICTLY   *
+      *    AFTER DTB-DATE-CCAAMMJJ                                    *
+      *----------------------------------------------------------------*
+       3000-JOUR-OUVRABLE-SUIVANT.
+           PERFORM 3200-AVANCER-UN-JOUR THRU 3200-EXIT
+           PERFORM 3200-AVANCER-UN-JOUR THRU 3200-EXIT
+               UNTIL WFERIE = "0"
+           MOVE DTB-DATE-CCAAMMJJ TO WDATE-RESULTAT9.
+       3000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3100-AJOUTER-JOURS-OUVRABLES - ADVANCE WNBJOUR-OUVRABLES9  *
+      *    BUSINESS DAYS FROM DTB-DATE-CCAAMMJJ                       *
+      *----------------------------------------------------------------*
+       3100-AJOUTER-JOURS-OUVRABLES.
+           PERFORM 3150-AJOUTER-UN-JOUR-OUVRABLE THRU 3150-EXIT
+               VARYING DTB-CPT-OUVRABLES FROM WNBJOUR-OUVRABLES9 BY -1
+               UNTIL DTB-CPT-OUVRABLES = 0
+           MOVE DTB-DATE-CCAAMMJJ TO WDATE-RESULTAT9.
+       3100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3150-AJOUTER-UN-JOUR-OUVRABLE                               *
+      *----------------------------------------------------------------*
+       3150-AJOUTER-UN-JOUR-OUVRABLE.
+           PERFORM 3200-AVANCER-UN-JOUR THRU 3200-EXIT
+           PERFORM 3200-AVANCER-UN-JOUR THRU 3200-EXIT
+               UNTIL WFERIE = "0".
+       3150-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3200-AVANCER-UN-JOUR - ADD ONE CALENDAR DAY TO             *
+      *    DTB-DATE-CCAAMMJJ AND REFRESH WFERIE/WDAY-IN-WEEK9 FOR IT  *
+      *----------------------------------------------------------------*
+       3200-AVANCER-UN-JOUR.
+           ADD 1 TO DTB-JOUR
+           IF DTB-JOUR > DTB-JOURS-MOIS9(DTB-MOIS)
+               MOVE 1 TO DTB-JOUR
+               ADD 1 TO DTB-MOIS
+               IF DTB-MOIS > 12
+                   MOVE 1 TO DTB-MOIS
+                   ADD 1 TO DTB-ANNEE
+               END-IF
+           END-IF
+           PERFORM 2100-CALCULER-CALENDRIER THRU 2100-EXIT
+           PERFORM 2200-CALCULER-FERIE THRU 2200-EXIT.
+       3200-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           GOBACK.
