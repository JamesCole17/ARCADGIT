@@ -0,0 +1,168 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINFACV                      *
+      * TYPE OF PROGRAM............: . CALLED SUBPROGRAM             *
+      * FUNCTION...................: . CHECKS AN INVOICE DATE AGAINST*
+      *         .                      THE FDIN-TYPREC-FACT-INF /    *
+      *         .                      FACT-SUP WINDOW AROUND THE    *
+      *         .                      RECEPTION DATE.  WHEN THE     *
+      *         .                      INVOICE FALLS OUTSIDE THE     *
+      *         .                      WINDOW, THE REJECTION IS      *
+      *         .                      LOGGED TO FDINRFAC INSTEAD OF *
+      *         .                      BEING SILENTLY DROPPED, SO IT *
+      *         .                      CAN BE FOLLOWED UP ON         *
+      * FILES USED.................: . FDINTYPREC - INPUT            *
+      *         .                      FDINRFAC   - OUTPUT (EXTEND)  *
+      * CALLING SEQUENCE...........: . CALL "FDINFACV" USING         *
+      *         .                      FACV-CLEF, FACV-NORECEPT,     *
+      *         .                      FACV-DATE-RECEPT,             *
+      *         .                      FACV-DATE-FACTURE,            *
+      *         .                      FACV-REJET                    *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - LOG INVOICES REJECTED BY    *
+      *         .       THE FACT-INF/FACT-SUP WINDOW CHECK.          *
+      *  09/08/26  JFC  RENAMED LINKAGE SECTION ITEMS FROM LK- TO      *
+      *                 FACV- FOR CONSISTENCY WITH THE REST OF THE     *
+      *                 PROGRAM'S OWN DATA-NAME PREFIX.                *
+      *  09/08/26  JFC  GUARDED THE FACT-INF/FACT-SUP MOVES IN         *
+      *                 2000-COMPUTE-ECART WITH IS NUMERIC.           *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINFACV.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINTYPREC ASSIGN TO FDINTYPREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FDIN-TYPREC-CLEF
+               FILE STATUS IS FS-FDINTYPREC.
+           SELECT FDINRFAC ASSIGN TO FDINRFAC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-FDINRFAC.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDINTYPREC   LABEL RECORD STANDARD.
+       COPY FDINTYPREC.
+       COPY FDINRFAC.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINTYPREC                  PIC X(02) VALUE "00".
+       77  FS-FDINRFAC                    PIC X(02) VALUE "00".
+       77  FACV-FIRST-SW                  PIC X(01) VALUE "Y".
+           88  FACV-FIRST-CALL            VALUE "Y".
+       77  FACV-BORNE-INF9                PIC 9(03).
+       77  FACV-BORNE-SUP9                PIC 9(03).
+       01  FACV-DATE-CCAAMM.
+           05  FACV-DT-CCAA               PIC 9(04).
+           05  FACV-DT-MM                 PIC 9(02).
+           05  FACV-DT-JJ                 PIC 9(02).
+       77  FACV-JOURS-ECART               PIC S9(07).
+       77  FACV-AUJOURDHUI                PIC 9(08).
+      *
+       LINKAGE SECTION.
+       01  FACV-CLEF.
+           05  FACV-CLEF-GEN              PIC X(18).
+           05  FACV-CLEF-TYP              PIC X(02).
+       01  FACV-NORECEPT                  PIC 9(07).
+       01  FACV-DATE-RECEPT               PIC 9(08).
+       01  FACV-DATE-FACTURE              PIC 9(08).
+      *****  RETURNED : "Y" IF THE INVOICE WAS OUTSIDE THE WINDOW
+      *****             (AND LOGGED) , "N" IF IT WAS ACCEPTED
+       01  FACV-REJET                     PIC X(01).
+      *
+       PROCEDURE DIVISION USING FACV-CLEF, FACV-NORECEPT,
+               FACV-DATE-RECEPT, FACV-DATE-FACTURE, FACV-REJET.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF FACV-FIRST-CALL
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               MOVE "N" TO FACV-FIRST-SW
+           END-IF
+           MOVE "N" TO FACV-REJET
+           MOVE FACV-CLEF-GEN TO FDIN-TYPREC-CLEF-GEN
+           MOVE FACV-CLEF-TYP TO FDIN-TYPREC-CLEF-TYP
+           READ FDINTYPREC RECORD
+               INVALID KEY
+                   GO TO 9999-EXIT
+           END-READ
+           PERFORM 2000-COMPUTE-ECART THRU 2000-EXIT
+           IF FACV-JOURS-ECART < 0 - FACV-BORNE-INF9
+               OR FACV-JOURS-ECART > FACV-BORNE-SUP9
+               MOVE "Y" TO FACV-REJET
+               PERFORM 2900-LOG-REJET THRU 2900-EXIT
+           END-IF
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FDINTYPREC.
+           OPEN EXTEND FDINRFAC.
+           IF FS-FDINRFAC NOT = "00"
+               CLOSE FDINRFAC
+               OPEN OUTPUT FDINRFAC
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-COMPUTE-ECART - DAYS BETWEEN FACTURE AND RECEPT DATES  *
+      *----------------------------------------------------------------*
+      *****  CRUDE 360-DAY CALENDAR (30 DAYS/MONTH) - GOOD ENOUGH TO   *
+      *****  POSITION THE INVOICE DATE IN THE CONFIGURED DAY WINDOW   *
+       2000-COMPUTE-ECART.
+           IF FDIN-TYPREC-FACT-INF IS NUMERIC
+               MOVE FDIN-TYPREC-FACT-INF TO FACV-BORNE-INF9
+           ELSE
+               MOVE ZERO TO FACV-BORNE-INF9
+           END-IF
+           IF FDIN-TYPREC-FACT-SUP IS NUMERIC
+               MOVE FDIN-TYPREC-FACT-SUP TO FACV-BORNE-SUP9
+           ELSE
+               MOVE ZERO TO FACV-BORNE-SUP9
+           END-IF
+           MOVE FACV-DATE-FACTURE TO FACV-DATE-CCAAMM
+           COMPUTE FACV-JOURS-ECART =
+                   (FACV-DT-CCAA * 360 + FACV-DT-MM * 30 + FACV-DT-JJ)
+           MOVE FACV-DATE-RECEPT TO FACV-DATE-CCAAMM
+           COMPUTE FACV-JOURS-ECART = FACV-JOURS-ECART
+                 - (FACV-DT-CCAA * 360 + FACV-DT-MM * 30 + FACV-DT-JJ).
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2900-LOG-REJET                                              *
+      *----------------------------------------------------------------*
+       2900-LOG-REJET.
+           MOVE FACV-CLEF-GEN    TO FRFL-CLEF-GEN
+           MOVE FACV-CLEF-TYP    TO FRFL-CLEF-TYP
+           MOVE FACV-NORECEPT    TO FRFL-NORECEPT
+           MOVE FACV-DATE-FACTURE TO FRFL-DATE-FACTURE
+           MOVE FACV-DATE-RECEPT TO FRFL-DATE-RECEPT
+           MOVE FACV-BORNE-INF9  TO FRFL-BORNE-INF
+           MOVE FACV-BORNE-SUP9  TO FRFL-BORNE-SUP
+           ACCEPT FACV-AUJOURDHUI FROM DATE YYYYMMDD
+           MOVE FACV-AUJOURDHUI  TO FRFL-DATE-REJET
+           WRITE FRFL-ENR.
+       2900-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           GOBACK.
