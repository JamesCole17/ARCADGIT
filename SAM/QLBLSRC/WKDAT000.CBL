@@ -128,6 +128,43 @@
             10     WNO-SEMESTRE9                  PIC 9 VALUE ZERO.
       ***** 1=NON WORK  0=ELSE *** POS=104 LG=1
            05      WFERIE                         PIC X VALUE "0".
+      ***** ENTREPOT/REGION REQUESTING THE HOLIDAY CALENDAR LOOKUP
+      ***** (SEE FDINTYPREC-NOCID) - BLANK = COMPANY-WIDE CALENDAR
+      *****                                  *** POS=105 LG=2
+           05      WNO-ENTREPOT                   PIC X(2) VALUE SPACE.
+      ***** FUNCTION REQUESTED OF ACBDT000 *** POS=107 LG=1
+      *****   V = VALIDATE/FORMAT THE DATE IN CYYMMDD  (DEFAULT)
+      *****   N = RETURN THE NEXT BUSINESS DAY AFTER CYYMMDD
+      *****   A = ADD WNBJOUR-OUVRABLES BUSINESS DAYS TO CYYMMDD
+           05      WFONCTION                      PIC X VALUE "V".
+            88     WFONC-VALIDER                  VALUE "V".
+            88     WFONC-JOUR-OUVRABLE-SUIVANT     VALUE "N".
+            88     WFONC-AJOUTER-JOURS-OUVRABLES   VALUE "A".
+      ***** NUMBER OF BUSINESS DAYS TO ADD WHEN WFONCTION=A
+      *****                                  *** POS=108 LG=3
+           05      WNBJOUR-OUVRABLES.
+            10     WNBJOUR-OUVRABLES9             PIC 9(3) VALUE ZERO.
+      ***** RESULTING DATE FOR WFONCTION=N OR A. FORMAT CCYYMMDD
+      *****                                  *** POS=111 LG=8
+           05      WDATE-RESULTAT.
+            10     WDATE-RESULTAT9                PIC 9(8) VALUE ZERO.
+      ***** ISO-8601 WEEK-NUMBERING YEAR FOR WNO-SEMAINE9 - THE
+      ***** FIRST/LAST DAYS OF JANUARY CAN BELONG TO A WEEK OWNED
+      ***** BY THE PRIOR OR NEXT YEAR       *** POS=119 LG=4
+           05      WAN-ISO.
+            10     WAN-ISO9                       PIC 9(4) VALUE ZERO.
+      ***** QUARTER START/END DATES FOR THE DATE IN CYYMMDD
+      *****                                  *** POS=123 LG=16
+           05      WTRIM-DEBUT.
+            10     WTRIM-DEBUT9                   PIC 9(8) VALUE ZERO.
+           05      WTRIM-FIN.
+            10     WTRIM-FIN9                     PIC 9(8) VALUE ZERO.
+      ***** SEMESTER START/END DATES FOR THE DATE IN CYYMMDD
+      *****                                  *** POS=139 LG=16
+           05      WSEM-DEBUT.
+            10     WSEM-DEBUT9                    PIC 9(8) VALUE ZERO.
+           05      WSEM-FIN.
+            10     WSEM-FIN9                      PIC 9(8) VALUE ZERO.
       ***** YEAR/QUANTIEME. FORMAT YYDDD *****
        01  FILLER REDEFINES WKDAT000.
            05      FILLER                         PIC X(46).
@@ -135,5 +172,5 @@
             10     WAAJJJ9                        PIC 9(5).
       ***** DATE. FORMAT DDMMYY *****
            05      WJJMMAA                        PIC X(6).
-           05      FILLER                         PIC X(47).
+           05      FILLER                         PIC X(97).
       *
