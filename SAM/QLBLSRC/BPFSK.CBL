@@ -0,0 +1,28 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . APPLICATIONS WITH THE PF BPFSK*
+      * COPY NAME..................: . BPFSK                         *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . SUPPLIER/FOURNISSEUR MASTER   *
+      *         .                      RECORD READ/WRITTEN BY        *
+      *         .                      SRAFSKI/SRAFSKO, CARRYING A    *
+      *         .                      NATIVE 4-DIGIT-YEAR            *
+      *         .                      MODIFICATION-DATE STAMP        *
+      *         .                      (SEE WKAFSK FOR THE WORKING-   *
+      *         .                      STORAGE COMMUNICATION VIEW)    *
+      * OTHER COPIES REQUIRED......: . WKAFSK                        *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .                                                    *
+      *         .  UPDATE THE DDS COPY AFTER CHANGING THIS RECORD.   *
+      ****************************************************************
+       FD  BPFSK  LABEL RECORD STANDARD
+                  RECORD 17.
+       01  BPFSK-ENR.
+      *****  CLE FOURNISSEUR
+           05  BPFSK-CLEF                PIC X(09).
+      *****  DATE DE DERNIERE MISE A JOUR  (FORMAT CCAAMMJJ, NATIVE
+      *****  4-DIGIT YEAR - NO CENTURY RECONSTRUCTION REQUIRED)
+           05  BPFSK-SKXXM-CCAAMMJJ.
+               10  BPFSK-SKAAM           PIC 9(04).
+               10  BPFSK-SKMMM           PIC 9(02).
+               10  BPFSK-SKJJM           PIC 9(02).
+      *
