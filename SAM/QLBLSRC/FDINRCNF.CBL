@@ -0,0 +1,29 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINRCNF                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . AUDIT TRAIL OF RECEPTION       *
+      *         .                      CONFIRMATIONS, FOR RECEPTION   *
+      *         .                      TYPES WHERE FDIN-TYPREC-       *
+      *         .                      CONFIRME IS ON - WHO CONFIRMED *
+      *         .                      A GIVEN RECEPTION, FROM WHICH  *
+      *         .                      TERMINAL, AND WHEN             *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - CLEF              *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINRCNF  LABEL RECORD STANDARD
+                     RECORD 61.
+       01  FCNF-ENR.
+           05  FCNF-CLEF.
+               10  FCNF-CLEF-GEN     PIC X(18).
+               10  FCNF-CLEF-TYP     PIC X(2).
+      *****  RECEPTION NUMBER CONFIRMED
+           05  FCNF-NORECEPT         PIC 9(7).
+      *****  OPERATOR WHO PRESSED F5 TO CONFIRM
+           05  FCNF-OPERATEUR        PIC X(10).
+      *****  TERMINAL/DEVICE THE CONFIRMATION WAS ENTERED FROM
+           05  FCNF-TERMINAL         PIC X(10).
+      *****  DATE/TIME OF THE CONFIRMATION  (FORMAT CCYYMMDD / HHMMSS)
+           05  FCNF-DATE-CONFIRM     PIC 9(8).
+           05  FCNF-HEURE-CONFIRM    PIC 9(6).
+      *
