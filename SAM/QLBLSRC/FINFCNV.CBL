@@ -0,0 +1,120 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . WAREHOUSE                     *
+      * PROGRAM NAME...............: . FINFCNV                       *
+      * TYPE OF PROGRAM............: . ONE-TIME BATCH CONVERSION     *
+      * FUNCTION...................: . POPULATES INF-MAJ-SS (CENTURY)*
+      *         .                      ON EVERY EXISTING FINFODI     *
+      *         .                      RECORD NOW THAT INF-MAJ-DATE  *
+      *         .                      CARRIES A 4-DIGIT YEAR.       *
+      * FILES USED.................: . FINFODI - UPDATE              *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - CENTURY CONVERSION OF        *
+      *                 INF-MAJ-DATE FOR REQUEST TO WIDEN THE YEAR.    *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FINFCNV.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINFODI ASSIGN TO FINFODI
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INF-CLE
+               FILE STATUS IS FS-FINFODI.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FDAPFIN.
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FINFODI                     PIC X(02) VALUE "00".
+       77  CNV-EOF-SW                     PIC X(01) VALUE "N".
+           88  CNV-EOF                    VALUE "Y".
+       77  CNV-CNT-READ                   PIC 9(07) COMP-3 VALUE ZERO.
+       77  CNV-CNT-CONVERTED              PIC 9(07) COMP-3 VALUE ZERO.
+      *---<CENTURY WINDOWING - SAME CUTOVER USED THROUGHOUT THE SHOP>--*
+       77  CNV-PIVOT-AA                   PIC 9(02) VALUE 50.
+       77  CNV-CCAA                       PIC 9(04).
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CONVERT-LOOP THRU 2000-EXIT
+               UNTIL CNV-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O FINFODI.
+           IF FS-FINFODI NOT = "00"
+               DISPLAY "FINFCNV - OPEN FINFODI FAILED - STATUS "
+                       FS-FINFODI
+               MOVE "Y" TO CNV-EOF-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-CONVERT-LOOP                                           *
+      *----------------------------------------------------------------*
+       2000-CONVERT-LOOP.
+           READ FINFODI NEXT RECORD
+               AT END
+                   MOVE "Y" TO CNV-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO CNV-CNT-READ
+           IF INF-MAJ-SS = SPACES OR INF-MAJ-SS = "00"
+               PERFORM 2100-DERIVE-CENTURY THRU 2100-EXIT
+               REWRITE INF-ENR
+               IF FS-FINFODI = "00"
+                   ADD 1 TO CNV-CNT-CONVERTED
+               ELSE
+                   DISPLAY "FINFCNV - REWRITE FAILED - STATUS "
+                           FS-FINFODI
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2100-DERIVE-CENTURY                                         *
+      *----------------------------------------------------------------*
+       2100-DERIVE-CENTURY.
+           IF INF-MAJ-AA NUMERIC AND INF-MAJ-AA >= CNV-PIVOT-AA
+               MOVE "19" TO INF-MAJ-SS
+           ELSE
+               MOVE "20" TO INF-MAJ-SS
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE FINFODI.
+           DISPLAY "FINFCNV - RECORDS READ......: " CNV-CNT-READ.
+           DISPLAY "FINFCNV - RECORDS CONVERTED..: " CNV-CNT-CONVERTED.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
