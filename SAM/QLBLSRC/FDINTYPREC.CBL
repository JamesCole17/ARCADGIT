@@ -4,8 +4,9 @@
       * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
       * FUNCTION...................: . DESCRIPTION INFODI            *
       *         .                        TYPE OF RECEPTION           *
-      * OTHER COPIES REQUIRED......: .                               *
-      *         .                                                    *
+      * OTHER COPIES REQUIRED......: . FDINTYPP HOLDS EFFECTIVE-DATED*
+      *         .                      CHANGES WAITING TO BE APPLIED *
+      *         .                      TO THIS RECORD - SEE FDINACTV *
       * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
       ****************************************************************
 M01?V  01  FDIN-TYPREC.
@@ -84,8 +85,12 @@ M01?V  01  FDIN-TYPREC.
       *****  DEFAUT EMBALLAGES : N=NON CONSIGNES, C=CONSIGNES   167,1
            05  FDIN-TYPREC-DEFAUT-EMB    PIC X.
       *****  CONTROLE RAYON UNIQUE ?                            168,1
+      *****  DEFAUT DU TYPE DE RECEPTION - VOIR FDINRAYO POUR LES
+      *****  EXCEPTIONS PAR PRODUIT OU PAR FAMILLE
            05  FDIN-TYPREC-RAY-UNIQUE    PIC X.
       *****  CONTROLE RAYON EMBALLAGE ?                         169,1
+      *****  DEFAUT DU TYPE DE RECEPTION - VOIR FDINRAYO POUR LES
+      *****  EXCEPTIONS PAR PRODUIT OU PAR FAMILLE
            05  FDIN-TYPREC-RAY-EMBAL     PIC X.
       *****  DATE DE DATE : F SI DATE FACTURE                   170,1
            05  FDIN-TYPREC-TYPE-DATE     PIC X.
@@ -99,8 +104,8 @@ M01?V  01  FDIN-TYPREC.
            05  FDIN-TYPREC-OUTQ          PIC X(10).
       *****  LG FAMILLE  2 OU 3                                 184,1
            05  FDIN-TYPREC-LGFAM         PIC X.
-      *****  CREATION DE DUPLICATAS DE SLIMS  O/N               185,1
-           05  FDIN-TYPREC-DUPLIQ-SLIM   PIC X.
+      *****  NOMBRE DE DUPLICATAS DE SLIMS A CREER (0=AUCUN)    185,1
+           05  FDIN-TYPREC-DUPLIQ-SLIM   PIC 9.
       *****  INTERVALLE DE DATE DE FACTURE POUR COF             186,4
            05  FDIN-TYPREC-FACT-INF      PIC X(2).
            05  FDIN-TYPREC-FACT-SUP      PIC X(2).
@@ -108,23 +113,33 @@ M01?V  01  FDIN-TYPREC.
       *****     O = OBLIGATOIRE  ,  F = FACULTATIF  ,  9 = SI 9996X
       *****     6 = SI 9996X AVEC CONTROLE REGION GEO
            05  FDIN-TYPREC-MAGLIG        PIC X(1).
-      *****  MONTANT MAXIMUM COMPTEUR TRANSPORT                 191,1
-      *****  SI 6 MAXI = 999999F99  SINON 99999F99
-           05  FDIN-TYPREC-MAXITRS       PIC X(1).
-      *****  MONTANT MAXIMUM FACTURE                            192,1
-      *****  SI 6 MAXI = 999999F99  SINON 99999999F99
-           05  FDIN-TYPREC-MAXIFACT      PIC X(1).
-      *****  GESTION DES NOUVEAUX FICHIERS COMMANDES  O/N       193,1
+      *****  MONTANT MAXIMUM COMPTEUR TRANSPORT - CONFIGURABLE   191,8
+      *****  PER TYPE OF RECEPTION (WAS A 6/AUTRE TIER CODE)
+           05  FDIN-TYPREC-MAXITRS.
+               10  FDIN-TYPREC-MAXITRS9  PIC 9(6)V9(2).
+      *****  MONTANT MAXIMUM FACTURE - CONFIGURABLE              199,10
+      *****  PER TYPE OF RECEPTION (WAS A 6/AUTRE TIER CODE)
+           05  FDIN-TYPREC-MAXIFACT.
+               10  FDIN-TYPREC-MAXIFACT9 PIC 9(8)V9(2).
+      *****  GESTION DES NOUVEAUX FICHIERS COMMANDES  O/N       209,1
+      *****  DEFAUT DU TYPE DE RECEPTION - VOIR FDINFCXO POUR LES
+      *****  SURCHARGES PILOTES PAR FOURNISSEUR OU PAR FAMILLE
            05  FDIN-TYPREC-FCX           PIC X(1).
-      *****  REGLEMENT MANUEL POUR FOURNISSEURS CEE   O/N       194,1
+      *****  REGLEMENT MANUEL POUR FOURNISSEURS CEE   O/N       210,1
       *****       N POUR DFO (TIGRE)
            05  FDIN-TYPREC-MANCEE        PIC X(1).
-      *****  SAISIE POSSIBLE A LA FAMILLE            O/N       195,1
+      *****  SAISIE POSSIBLE A LA FAMILLE            O/N       211,1
       *****    SI = N, ON PEUT JUSTE SAISIR QTE = 1 ET PA = 0,001
       *****            POUR PAYER LE TRANSPORT ET LES TAXES
            05  FDIN-TYPREC-SAIFAM        PIC X(1).
-      *****  APPEL A LA CALCULETTE POSSIBLE          O/N       196,1
+      *****  APPEL A LA CALCULETTE POSSIBLE          O/N       212,1
            05  FDIN-TYPREC-APPEL-CALC    PIC X(1).
-      *                                                        197,60
-           05  FILLER                    PIC X(60).
+      *****  RECEPTIONS : PA / PR MINI (PLANCHER)                213,5
+           05  FDIN-TYPREC-PA-SUR-PR-MIN.
+               10  FDIN-TYPREC-PA-SUR-PR-MIN9 PIC 9(3)V9(2).
+      *****  RECEPTIONS : PR / PA MINI (PLANCHER)                218,5
+           05  FDIN-TYPREC-PR-SUR-PA-MIN.
+               10  FDIN-TYPREC-PR-SUR-PA-MIN9 PIC 9(3)V9(2).
+      *                                                        223,34
+           05  FILLER                    PIC X(34).
       *
