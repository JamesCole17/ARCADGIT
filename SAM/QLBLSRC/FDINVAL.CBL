@@ -0,0 +1,291 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * PROGRAM NAME...............: . FDINVAL                       *
+      * TYPE OF PROGRAM............: . BATCH VALIDATION REPORT       *
+      * FUNCTION...................: . SCANS EVERY FDINTYPREC RECORD  *
+      *         .                      AND LISTS RECEPTION TYPES     *
+      *         .                      WHERE A RUPTURE FLAG AND ITS  *
+      *         .                      MATCHING MANAGEMENT OR        *
+      *         .                      DISPLAY FLAG DISAGREE         *
+      * FILES USED.................: . FDINTYPREC - INPUT            *
+      *         .                      RPTVAL - OUTPUT (PRINTER)     *
+      *                                                              *
+      ****************************************************************
+      *---<MODIFICATION HISTORY>---------------------------------------*
+      *  09/08/26  JFC  INITIAL VERSION - RUPTURE/GESTION/AFFICHAGE    *
+      *                 FLAG CROSS-CHECK.                             *
+      *  09/08/26  JFC  ADDED GCID/GNENT CROSS-CHECKS AND FIXED        *
+      *                 2900-WRITE-MISMATCH CLOBBERING VAL-D-MESSAGE. *
+      *------------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FDINVAL.
+       AUTHOR.        J. F. COUTURE.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  09/08/26.
+       DATE-COMPILED.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-I.
+       OBJECT-COMPUTER.  IBM-I.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDINTYPREC ASSIGN TO FDINTYPREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FDIN-TYPREC-CLEF
+               FILE STATUS IS FS-FDINTYPREC.
+           SELECT RPTVAL ASSIGN TO PRINTER
+               FILE STATUS IS FS-RPTVAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDINTYPREC   LABEL RECORD STANDARD.
+       COPY FDINTYPREC.
+      *
+       FD  RPTVAL   LABEL RECORD STANDARD
+                    RECORD 132.
+       01  RPTVAL-LIGNE                   PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  FS-FDINTYPREC                  PIC X(02) VALUE "00".
+       77  FS-RPTVAL                      PIC X(02) VALUE "00".
+       77  VAL-EOF-SW                     PIC X(01) VALUE "N".
+           88  VAL-EOF                    VALUE "Y".
+       77  VAL-CNT-READ                   PIC 9(07) COMP-3 VALUE ZERO.
+       77  VAL-CNT-MISMATCH               PIC 9(07) COMP-3 VALUE ZERO.
+       77  VAL-SAVE-MESSAGE               PIC X(74).
+      *****  ONE ENTRY PER RUPTURE/GESTION PAIR TO CROSS-CHECK
+       01  VAL-LIGNE-DETAIL.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VAL-D-CLEF                 PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VAL-D-LIBELLE              PIC X(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VAL-D-MESSAGE              PIC X(74).
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SCAN-LOOP THRU 2000-EXIT
+               UNTIL VAL-EOF
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           GO TO 9999-EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FDINTYPREC.
+           IF FS-FDINTYPREC NOT = "00"
+               DISPLAY "FDINVAL - OPEN FDINTYPREC FAILED - STATUS "
+                       FS-FDINTYPREC
+               MOVE "Y" TO VAL-EOF-SW
+           END-IF
+           OPEN OUTPUT RPTVAL.
+           MOVE SPACES TO RPTVAL-LIGNE
+           MOVE "FDINVAL - RUPTURE / GESTION / AFFICHAGE CROSS-CHECK"
+                TO RPTVAL-LIGNE
+           WRITE RPTVAL-LIGNE.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2000-SCAN-LOOP                                              *
+      *----------------------------------------------------------------*
+       2000-SCAN-LOOP.
+           READ FDINTYPREC NEXT RECORD
+               AT END
+                   MOVE "Y" TO VAL-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO VAL-CNT-READ
+           PERFORM 2100-CHECK-RUPTURE-GESTION THRU 2100-EXIT
+           PERFORM 2200-CHECK-AFFICHAGE THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2100-CHECK-RUPTURE-GESTION                                  *
+      *----------------------------------------------------------------*
+       2100-CHECK-RUPTURE-GESTION.
+           IF (FDIN-TYPREC-RCIDR NOT = SPACES)
+                   AND (FDIN-TYPREC-GCIDR = "N")
+               MOVE "RCIDR=RUPTURE BUT GCIDR=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RCIDR = SPACES)
+                   AND (FDIN-TYPREC-GCIDR = "O")
+               MOVE "GCIDR=O BUT RCIDR NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RAPP NOT = SPACES)
+                   AND (FDIN-TYPREC-GAPP = "N")
+               MOVE "RAPP=RUPTURE BUT GAPP=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RAPP = SPACES)
+                   AND (FDIN-TYPREC-GAPP = "O")
+               MOVE "GAPP=O BUT RAPP NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RDEP NOT = SPACES)
+                   AND (FDIN-TYPREC-GDEP = "N")
+               MOVE "RDEP=RUPTURE BUT GDEP=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RDEP = SPACES)
+                   AND (FDIN-TYPREC-GDEP = "O")
+               MOVE "GDEP=O BUT RDEP NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RRAY NOT = SPACES)
+                   AND (FDIN-TYPREC-GRAY = "N")
+               MOVE "RRAY=RUPTURE BUT GRAY=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RRAY = SPACES)
+                   AND (FDIN-TYPREC-GRAY = "O")
+               MOVE "GRAY=O BUT RRAY NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RSEC NOT = SPACES)
+                   AND (FDIN-TYPREC-GSEC = "N")
+               MOVE "RSEC=RUPTURE BUT GSEC=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RSEC = SPACES)
+                   AND (FDIN-TYPREC-GSEC = "O")
+               MOVE "GSEC=O BUT RSEC NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RCIDR NOT = SPACES)
+                   AND (FDIN-TYPREC-GCID = "N")
+               MOVE "RCIDR=RUPTURE BUT GCID=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-RCIDR = SPACES)
+                   AND (FDIN-TYPREC-GCID = "O")
+               MOVE "GCID=O BUT RCIDR NOT RUPTURE"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-NOCID NOT = SPACES)
+                   AND (FDIN-TYPREC-GNENT = "N")
+               MOVE "NOCID SET BUT GNENT=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-NOCID = SPACES)
+                   AND (FDIN-TYPREC-GNENT = "O")
+               MOVE "GNENT=O BUT NOCID NOT SET"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2200-CHECK-AFFICHAGE                                       *
+      *----------------------------------------------------------------*
+       2200-CHECK-AFFICHAGE.
+           IF (FDIN-TYPREC-AVIG NOT = SPACES)
+                   AND (FDIN-TYPREC-GVIG = "N")
+               MOVE "AVIG=ON BUT GVIG=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-AVIG = SPACES)
+                   AND (FDIN-TYPREC-GVIG = "O")
+               MOVE "GVIG=O BUT AVIG DOES NOT DISPLAY"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-APV NOT = SPACES)
+                   AND (FDIN-TYPREC-GPV = "N")
+               MOVE "APV=ON BUT GPV=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-APV = SPACES)
+                   AND (FDIN-TYPREC-GPV = "O")
+               MOVE "GPV=O BUT APV DOES NOT DISPLAY"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-ATME NOT = SPACES)
+                   AND (FDIN-TYPREC-GTME = "N")
+               MOVE "ATME=ON BUT GTME=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-ATME = SPACES)
+                   AND (FDIN-TYPREC-GTME = "O")
+               MOVE "GTME=O BUT ATME DOES NOT DISPLAY"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-ATMG NOT = SPACES)
+                   AND (FDIN-TYPREC-GTMG = "N")
+               MOVE "ATMG=ON BUT GTMG=N"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF
+           IF (FDIN-TYPREC-ATMG = SPACES)
+                   AND (FDIN-TYPREC-GTMG = "O")
+               MOVE "GTMG=O BUT ATMG DOES NOT DISPLAY"
+                    TO VAL-D-MESSAGE
+               PERFORM 2900-WRITE-MISMATCH THRU 2900-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    2900-WRITE-MISMATCH                                        *
+      *----------------------------------------------------------------*
+       2900-WRITE-MISMATCH.
+           MOVE VAL-D-MESSAGE    TO VAL-SAVE-MESSAGE
+           MOVE SPACES TO VAL-LIGNE-DETAIL
+           MOVE FDIN-TYPREC-CLEF TO VAL-D-CLEF
+           MOVE FDIN-TYPREC-LIB  TO VAL-D-LIBELLE
+           MOVE VAL-SAVE-MESSAGE TO VAL-D-MESSAGE
+           WRITE RPTVAL-LIGNE FROM VAL-LIGNE-DETAIL
+           ADD 1 TO VAL-CNT-MISMATCH.
+       2900-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *    3000-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE FDINTYPREC.
+           MOVE SPACES TO RPTVAL-LIGNE
+           WRITE RPTVAL-LIGNE.
+           MOVE SPACES TO RPTVAL-LIGNE
+           MOVE "RECEPTION TYPES READ / MISMATCHES FOUND"
+                TO RPTVAL-LIGNE
+           WRITE RPTVAL-LIGNE.
+           CLOSE RPTVAL.
+           DISPLAY "FDINVAL - RECEPTION TYPES READ....: " VAL-CNT-READ.
+           DISPLAY "FDINVAL - MISMATCHES FOUND.........: "
+                   VAL-CNT-MISMATCH.
+       3000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
