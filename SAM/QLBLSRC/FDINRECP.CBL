@@ -0,0 +1,30 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINRECP                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . OPEN RECEPTIONS AWAITING BON  *
+      *         .                      OR FACTURE MATCHING, CHECKED  *
+      *         .                      AGAINST THEIR FDIN-TYPREC     *
+      *         .                      NBMMB/NBMMF WINDOWS           *
+      * OTHER COPIES REQUIRED......: . FDINTYPREC - NBMMB/NBMMF       *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINRECP  LABEL RECORD STANDARD
+                     RECORD 38.
+       01  FREC-ENR.
+      *****  RECEPTION NUMBER
+           05  FREC-NORECEPT         PIC 9(7).
+      *****  LINKS THIS RECEPTION TO ITS FDIN-TYPREC-CLEF
+           05  FREC-CLEF-TYPREC.
+               10  FREC-CLEF-GEN     PIC X(18).
+               10  FREC-CLEF-TYP     PIC X(2).
+      *****  DATE THE RECEPTION WAS OPENED  (FORMAT CCYYMMDD)
+           05  FREC-DATE-RECEPT      PIC 9(8).
+      *****  O=OUVERTE (OPEN)  C=CLOTUREE (CLOSED)
+           05  FREC-STATUT           PIC X(1).
+               88  FREC-OUVERTE           VALUE "O".
+               88  FREC-CLOTUREE          VALUE "C".
+      *****  BON/FACTURE MATCHING STATUS  O/N
+           05  FREC-BON-RAPPROCHE    PIC X(1).
+           05  FREC-FACT-RAPPROCHEE  PIC X(1).
+      *
