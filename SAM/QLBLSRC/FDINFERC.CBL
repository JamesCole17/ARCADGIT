@@ -0,0 +1,24 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINFERC                      *
+      * TYPE OF COPY...............: . FILE DESCRIPTION              *
+      * FUNCTION...................: . PER-ENTREPOT HOLIDAY CALENDAR *
+      *         .                      USED BY ACBDT000 TO ANSWER    *
+      *         .                      WFERIE/WNOM-FETE FOR A GIVEN  *
+      *         .                      WAREHOUSE (SEE WNO-ENTREPOT   *
+      *         .                      ON WKDAT000) RATHER THAN ONE  *
+      *         .                      COMPANY-WIDE HOLIDAY LIST      *
+      * OTHER COPIES REQUIRED......: . WKDAT000                      *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      ****************************************************************
+       FD  FDINFERC  LABEL RECORD STANDARD
+                     RECORD 20.
+       01  FFER-ENR.
+      *****  CLE : ENTREPOT (VOIR FDIN-TYPREC-NOCID) + DATE
+      *****  UN ENTREPOT BLANC = JOUR FERIE COMMUN A TOUS LES ENTREPOTS
+           05  FFER-CLEF.
+               10  FFER-ENTREPOT         PIC X(2).
+               10  FFER-DATE             PIC 9(8).
+      *****  NOM DU JOUR FERIE
+           05  FFER-NOM-FETE             PIC X(10).
+      *
